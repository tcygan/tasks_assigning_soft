@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TASKNOT0.
+      * NIGHTLY BATCH EXTRACT - READS THE LIVE TASKS FILE SEQUENTIALLY
+      * AND WRITES ONE DELIMITED LINE PER TASK TO A FLAT SEQUENTIAL
+      * FILE, SO AN OUTSIDE NOTIFICATION JOB (EMAIL/SLACK/TICKETING)
+      * CAN PICK UP NEWLY ASSIGNED WORK WITHOUT ANYONE HAVING TO LOG
+      * INTO THE GREEN-SCREEN TO NOTICE IT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASKS-FILE ASSIGN TO TASKSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS T-TASKID
+               FILE STATUS IS WS-TASKS-STATUS.
+           SELECT NOTIFY-FILE ASSIGN TO NOTIFDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASKS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TASKSREC.
+       FD  NOTIFY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NOTIFY-LINE PIC X(200).
+       WORKING-STORAGE SECTION.
+       01 WS-TASKS-STATUS PIC XX.
+       01 WS-NOTIFY-STATUS PIC XX.
+       01 WS-EOF-FLAG PIC X.
+           88 END-OF-TASKS VALUE 'Y'.
+       01 WS-EXTRACT-COUNT PIC 9(7) VALUE 0.
+       01 WS-DELIM PIC X VALUE '|'.
+       01 WS-DETAIL-LINE.
+           05 DL-USERNAME PIC X(20).
+           05 DL-DELIM1 PIC X.
+           05 DL-TASKID PIC X(10).
+           05 DL-DELIM2 PIC X.
+           05 DL-DESC PIC X(45).
+           05 DL-DELIM3 PIC X.
+           05 DL-PRIORITY PIC X(1).
+           05 DL-DELIM4 PIC X.
+           05 DL-DUEDATE PIC X(8).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT TASKS-FILE
+           IF WS-TASKS-STATUS NOT = '00' THEN
+               DISPLAY 'TASKNOT0 OPEN FAILED FOR TASKS-FILE - STATUS '
+                   WS-TASKS-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NOTIFY-FILE
+           IF WS-NOTIFY-STATUS NOT = '00' THEN
+               DISPLAY 'TASKNOT0 OPEN FAILED FOR NOTIFY-FILE - STATUS '
+                   WS-NOTIFY-STATUS
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL END-OF-TASKS
+               READ TASKS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+      * ONLY OPEN/IN-PROGRESS WORK IS WORTH NOTIFYING SOMEONE ABOUT -
+      * COMPLETE AND CANCELLED TASKS HAVE NOTHING LEFT TO ACT ON
+                       IF T-STATUS-OPEN OR T-STATUS-IN-PROGRESS THEN
+                           PERFORM WRITE-ONE-NOTIFICATION-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASKS-FILE
+           CLOSE NOTIFY-FILE
+           GOBACK.
+       WRITE-ONE-NOTIFICATION-PARA.
+      * AN UNATTENDED OVERNIGHT JOB MUST NOT REPORT "CLEAN" ON A
+      * DISK-FULL OR OTHER I/O FAILURE THAT TRUNCATED THE EXTRACT
+           MOVE T-USERNAME TO DL-USERNAME
+           MOVE WS-DELIM TO DL-DELIM1
+           MOVE T-TASKID TO DL-TASKID
+           MOVE WS-DELIM TO DL-DELIM2
+           MOVE T-DESC-1 TO DL-DESC
+           MOVE WS-DELIM TO DL-DELIM3
+           MOVE T-PRIORITY TO DL-PRIORITY
+           MOVE WS-DELIM TO DL-DELIM4
+           MOVE T-DUEDATE TO DL-DUEDATE
+           MOVE WS-DETAIL-LINE TO NOTIFY-LINE
+           WRITE NOTIFY-LINE
+           IF WS-NOTIFY-STATUS NOT = '00' THEN
+               DISPLAY 'TASKNOT0 NOTIFY WRITE FAILED - STATUS '
+                   WS-NOTIFY-STATUS
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-EXTRACT-COUNT
+           EXIT.
