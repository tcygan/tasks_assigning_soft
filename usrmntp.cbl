@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRMNTP.
+      * ADMIN-ONLY TRANSACTION FOR MAINTAINING THE USERS FILE.
+      * USMAINP XCTL'S HERE (ADMIN-GATED PF9 DOOR, SAME STYLE AS ITS
+      * PF8 DOOR INTO MAINMAPP). TYPING A NEW USERNAME AND PRESSING
+      * ENTER ADDS THE USER; TYPING AN EXISTING USERNAME REWRITES ITS
+      * PASSWORD/ROLE/ACTIVE FLAG - THIS IS HOW A USER GETS DISABLED,
+      * BY REWRITING THEM WITH ACTIVEI SET TO 'N'.
+      * USMAINP'S COMMAREA CARRIES A LOGIN DATE/TIME - THIS PROGRAM
+      * CHECKS IT ITSELF ON FIRST ARRIVAL AND ON EVERY RE-ENTRY (THE
+      * SAME SUBTMO CHECK USLOGP/MAINMAPP/USSHOWP/USMAINP ALREADY USE),
+      * SINCE SITTING ON A VALIDATION FAILURE HERE IS ITS OWN IDLE
+      * WINDOW, NOT JUST THE INSTANT OF THE XCTL FROM USMAINP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY USRMNT.
+           COPY DFHAID.
+       01 WS-COMMAREA.
+           05 COM-USERNAME PIC X(20).
+           05 COM-ROLE PIC X.
+               88 COM-ROLE-ADMIN VALUE 'A'.
+           05 SUCCESSFULL-LOGIN PIC X.
+           05 COM-LOGIN-DATE PIC 9(7).
+           05 COM-LOGIN-TIME PIC 9(7).
+           05 WS-INIT-FLAG PIC X VALUE 'X'.
+       01 RESPCODE PIC S9(8) COMP.
+           COPY USERSREC.
+       01 SUB-TIMEOUT-DATA.
+           05 SUB-LOGIN-DATE PIC 9(7).
+           05 SUB-LOGIN-TIME PIC 9(7).
+           05 SUB-TIMEOUT-STATUS PIC X.
+               88 SUB-SESSION-EXPIRED VALUE 'Y'.
+       01 MSG-FOR-USER.
+           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 ERROR-MSG PIC X(13) VALUE 'ERROR OCCURED'.
+           05 MAPFAIL-MSG PIC X(24) VALUE 'YOU NEED TO PROVIDE DATA'.
+           05 INVALID-DATA-MSG PIC X(15) VALUE 'INVALID DATA!!!'.
+           05 USER-ADDED-MSG PIC X(14) VALUE 'USER WAS ADDED'.
+           05 USER-UPDATED-MSG PIC X(16) VALUE 'USER WAS UPDATED'.
+           05 NOT-VIA-LOGON-MSG PIC X(30) VALUE
+              'YOU MUST LOG IN TO USE THIS'.
+           05 NOT-ADMIN-MSG PIC X(30) VALUE
+              'ONLY ADMINS MAY MAINTAIN USERS'.
+           05 SESSION-EXPIRED-MSG PIC X(38) VALUE
+              'SESSION EXPIRED - PLEASE LOG IN AGAIN'.
+       01 WHAT-MAP-FLAG PIC X.
+           88 DATA-ONLY VALUE 'D'.
+           88 WHOLE-MAP VALUE 'M'.
+       01 WS-EXISTING-ROLE PIC X.
+       01 WS-EXISTING-ACTIVE PIC X.
+       LINKAGE SECTION.
+      * SIZED TO THE FULL WS-COMMAREA (37 BYTES) SO A RE-ENTRY ROUND
+      * TRIP DOESN'T TRUNCATE WS-INIT-FLAG AND COME BACK LOOKING LIKE
+      * ANOTHER 36-BYTE FIRST ARRIVAL - THE EIBCALEN = 36 CHECK BELOW
+      * STILL CORRECTLY MATCHES ONLY THE SMALLER IDENTITY+LOGIN-TIME
+      * PAYLOAD USMAINP'S PF9 DOOR SENDS ON FIRST ARRIVAL
+       01 DFHCOMMAREA PIC X(37).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN.
+           IF EIBCALEN = 36 THEN
+      * FIRST ARRIVAL, XCTL'D FROM USMAINP WITH THE CALLER'S IDENTITY
+      * AND LOGIN TIME. ONLY AN ADMIN-FLAGGED USER MAY REACH THIS
+      * SCREEN, AND ONLY WITHIN THE SESSION-TIMEOUT WINDOW
+               MOVE LOW-VALUES TO WS-COMMAREA
+               MOVE DFHCOMMAREA(1:36) TO WS-COMMAREA(1:36)
+               IF COM-ROLE-ADMIN THEN
+                   PERFORM CHECK-SESSION-TIMEOUT-PARA
+                   IF SUB-SESSION-EXPIRED THEN
+                       PERFORM REJECT-SESSION-EXPIRED-PARA
+                   ELSE
+                       PERFORM FIRST-TIME-RUN-PARA
+                   END-IF
+               ELSE
+                   PERFORM REJECT-NOT-ADMIN-PARA
+               END-IF
+           ELSE
+               IF EIBCALEN = 0 THEN
+      * STARTED DIRECTLY WITHOUT COMING THROUGH THE LOGON FLOW - THERE
+      * IS NO IDENTITY TO CHECK A ROLE AGAINST SO IT IS REFUSED
+                   PERFORM REJECT-NO-IDENTITY-PARA
+               ELSE
+                  MOVE DFHCOMMAREA TO WS-COMMAREA
+                  PERFORM CHECK-SESSION-TIMEOUT-PARA
+                  IF SUB-SESSION-EXPIRED THEN
+                      PERFORM REJECT-SESSION-EXPIRED-PARA
+                  ELSE
+                  EVALUATE EIBAID
+                  WHEN DFHENTER
+                       PERFORM SAVE-USER-PARA
+                  WHEN DFHPF3
+                      EXEC CICS
+                      SEND TEXT FROM(EXIT-MSG)
+                      ERASE
+                      END-EXEC
+                      EXEC CICS
+                      RETURN
+                      END-EXEC
+                  WHEN OTHER
+                     MOVE INVALID-KEY-MSG TO MSGO
+                     MOVE 'D' TO WHAT-MAP-FLAG
+                     PERFORM SEND-THE-MAP-PARA
+                  END-EVALUATE
+                  END-IF
+               END-IF
+           END-IF
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS
+           RETURN TRANSID('URMT') COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           GOBACK.
+       SEND-THE-MAP-PARA.
+           EVALUATE TRUE
+           WHEN DATA-ONLY
+                EXEC CICS
+                SEND MAP('MAP1') MAPSET('USRMNT')
+                FROM(MAP1O)
+                DATAONLY
+                FREEKB
+                NOHANDLE
+                END-EXEC
+           WHEN WHOLE-MAP
+                EXEC CICS
+                SEND MAP('MAP1') MAPSET('USRMNT')
+                FROM(MAP1O)
+                ERASE
+                NOHANDLE
+                END-EXEC
+           END-EVALUATE
+           MOVE SPACE TO MSGO
+           EXIT.
+       SAVE-USER-PARA.
+      * VALIDATES THE TYPED FIELDS, THEN EITHER ADDS A BRAND NEW USERS
+      * RECORD OR REWRITES AN EXISTING ONE - REWRITING IS HOW A
+      * PASSWORD RESET, A ROLE CHANGE, OR A DISABLE (ACTIVEI = 'N')
+      * ALL HAPPEN
+           MOVE LOW-VALUES TO MAP1I
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('USRMNT')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE USERI TO USERS-USERNAME
+               INSPECT USERS-USERNAME REPLACING ALL '_' BY ' '
+               MOVE PASSI TO USERS-PASSWORD
+               INSPECT USERS-PASSWORD REPLACING ALL '_' BY ' '
+               MOVE ROLEI TO USERS-ROLE
+               IF USERS-ROLE = SPACE OR USERS-ROLE = '_' THEN
+                   MOVE 'U' TO USERS-ROLE
+               END-IF
+               MOVE ACTIVEI TO USERS-ACTIVE
+               IF USERS-ACTIVE = SPACE OR USERS-ACTIVE = '_' THEN
+                   MOVE 'Y' TO USERS-ACTIVE
+               END-IF
+               IF USERS-USERNAME = SPACE OR
+                  USERS-USERNAME = '____________________' OR
+                  USERS-PASSWORD = SPACE OR
+                  (USERS-ROLE NOT = 'A' AND USERS-ROLE NOT = 'U') OR
+                  (USERS-ACTIVE NOT = 'Y' AND USERS-ACTIVE NOT = 'N')
+               THEN
+                    MOVE INVALID-DATA-MSG TO MSGO
+                    MOVE 'D' TO WHAT-MAP-FLAG
+                    PERFORM SEND-THE-MAP-PARA
+               ELSE
+                    PERFORM WRITE-OR-REWRITE-USER-PARA
+               END-IF
+           WHEN DFHRESP(MAPFAIL)
+               MOVE MAPFAIL-MSG TO MSGO
+               MOVE 'D' TO WHAT-MAP-FLAG
+               PERFORM SEND-THE-MAP-PARA
+           WHEN OTHER
+               PERFORM ABNORMAL-EXIT-PARA
+           END-EVALUATE
+           EXIT.
+       WRITE-OR-REWRITE-USER-PARA.
+           EXEC CICS
+           READ FILE('USERS')
+           INTO(FS-USERS)
+           RIDFLD(USERS-USERNAME)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+      * AN OMITTED ROLEI/ACTIVEI KEYSTROKE MUST PRESERVE WHAT IS
+      * ALREADY ON FILE RATHER THAN RESETTING IT - OTHERWISE A ROUTINE
+      * PASSWORD RESET ON A DISABLED USER WOULD SILENTLY RE-ENABLE THEM
+               MOVE USERS-ROLE TO WS-EXISTING-ROLE
+               MOVE USERS-ACTIVE TO WS-EXISTING-ACTIVE
+               MOVE USERI TO USERS-USERNAME
+               INSPECT USERS-USERNAME REPLACING ALL '_' BY ' '
+               MOVE PASSI TO USERS-PASSWORD
+               INSPECT USERS-PASSWORD REPLACING ALL '_' BY ' '
+               MOVE ROLEI TO USERS-ROLE
+               IF USERS-ROLE = SPACE OR USERS-ROLE = '_' THEN
+                   MOVE WS-EXISTING-ROLE TO USERS-ROLE
+               END-IF
+               MOVE ACTIVEI TO USERS-ACTIVE
+               IF USERS-ACTIVE = SPACE OR USERS-ACTIVE = '_' THEN
+                   MOVE WS-EXISTING-ACTIVE TO USERS-ACTIVE
+               END-IF
+      * REWRITING A USER THROUGH MAINTENANCE ALSO CLEARS ANY FAILED-
+      * LOGIN LOCKOUT - THIS IS THE ADMIN'S WAY TO UNLOCK AN ACCOUNT
+               MOVE 0 TO USERS-FAIL-COUNT
+               MOVE 'N' TO USERS-LOCKED
+               EXEC CICS
+               REWRITE FILE('USERS')
+               FROM(FS-USERS)
+               RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL) THEN
+                   MOVE USER-UPDATED-MSG TO MSGO
+               ELSE
+                   MOVE ERROR-MSG TO MSGO
+               END-IF
+           WHEN DFHRESP(NOTFND)
+               MOVE 0 TO USERS-FAIL-COUNT
+               MOVE 'N' TO USERS-LOCKED
+               EXEC CICS
+               WRITE FILE('USERS')
+               RIDFLD(USERS-USERNAME)
+               FROM(FS-USERS)
+               RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL) THEN
+                   MOVE USER-ADDED-MSG TO MSGO
+               ELSE
+                   MOVE ERROR-MSG TO MSGO
+               END-IF
+           WHEN OTHER
+               MOVE ERROR-MSG TO MSGO
+           END-EVALUATE
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           EXIT.
+       ABNORMAL-EXIT-PARA.
+           EXEC CICS
+           SEND TEXT FROM(ERROR-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN END-EXEC
+           GOBACK.
+       REJECT-NO-IDENTITY-PARA.
+           EXEC CICS
+           SEND TEXT FROM(NOT-VIA-LOGON-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       REJECT-NOT-ADMIN-PARA.
+           EXEC CICS
+           SEND TEXT FROM(NOT-ADMIN-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       REJECT-SESSION-EXPIRED-PARA.
+           EXEC CICS
+           SEND TEXT FROM(SESSION-EXPIRED-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       CHECK-SESSION-TIMEOUT-PARA.
+      * SAME ELAPSED-TIME CHECK USED BY USLOGP/MAINMAPP/USSHOWP/
+      * USMAINP, VIA THE SAME SUBTMO SUBPROGRAM - GUARDS BOTH THE
+      * FIRST-ARRIVAL DOOR FROM USMAINP AND EVERY LATER RE-ENTRY WHILE
+      * SITTING ON THIS SCREEN
+           MOVE COM-LOGIN-DATE TO SUB-LOGIN-DATE
+           MOVE COM-LOGIN-TIME TO SUB-LOGIN-TIME
+           EXEC CICS
+           LINK PROGRAM('SUBTMO') COMMAREA(SUB-TIMEOUT-DATA)
+           END-EXEC
+           EXIT.
+       FIRST-TIME-RUN-PARA.
+           MOVE LOW-VALUES TO MAP1O
+           MOVE 'M' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           EXIT.
