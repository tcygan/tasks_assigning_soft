@@ -0,0 +1,9 @@
+      *****************************************************************
+      * BRPOSREC - RECORD LAYOUT FOR THE BROWSEPOS FILE                 *
+      * ONE ROW PER TERMINAL, HOLDING THE LAST USERNAME SHOWN BY        *
+      * USSHOWP'S PAGING SO A DROPPED SESSION CAN RESUME WHERE IT       *
+      * LEFT OFF INSTEAD OF STARTING BACK AT THE TOP OF THE FILE        *
+      *****************************************************************
+       01 FS-BROWSE-POS.
+           05 BP-TERMID PIC X(4).
+           05 BP-LAST-USERNAME PIC X(20).
