@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CTLREC - RECORD LAYOUT FOR THE CONTROL FILE                    *
+      * HOLDS RUNNING COUNTERS USED BY THE ONLINE PROGRAMS. ONE ROW     *
+      * PER COUNTER, DISTINGUISHED BY CTL-KEY - CTL-NEXT-TASKID IS THE  *
+      * NEXT VALUE FOR WHICHEVER COUNTER CTL-KEY NAMES (TASKCTR FOR     *
+      * TASKIDS, AUDITCTR FOR AUDIT JOURNAL SEQUENCE NUMBERS)           *
+      *****************************************************************
+       01 FS-CONTROL.
+           05 CTL-KEY PIC X(10).
+           05 CTL-NEXT-TASKID PIC 9(9).
