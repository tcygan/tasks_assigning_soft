@@ -0,0 +1,30 @@
+      *****************************************************************
+      * TASKSREC - RECORD LAYOUT FOR THE TASKS FILE                    *
+      * SHARED BY EVERY PROGRAM THAT READS OR WRITES A TASKS RECORD    *
+      * SO THE LAYOUT CANNOT DRIFT OUT OF STEP BETWEEN PROGRAMS        *
+      *****************************************************************
+       01 FS-TASKS.
+           05 T-TASKID PIC X(10).
+           05 T-USERNAME PIC X(20).
+           05 T-TASKVALUE PIC X(180).
+           05 T-DESC REDEFINES T-TASKVALUE.
+      * SAME 180 BYTES AS T-TASKVALUE, NAMED BACK OUT INTO THE FOUR
+      * 45-BYTE SEGMENTS THE ASSIGNMENT PANEL'S POLE1I-POLE4I WRITE IN -
+      * LETS ANY PROGRAM GET AT ONE SEGMENT BY NAME INSTEAD OF A
+      * REFERENCE-MODIFICATION OFFSET INTO THE RUN-TOGETHER BLOB
+               10 T-DESC-1 PIC X(45).
+               10 T-DESC-2 PIC X(45).
+               10 T-DESC-3 PIC X(45).
+               10 T-DESC-4 PIC X(45).
+           05 T-STATUS PIC X(1).
+               88 T-STATUS-OPEN VALUE 'O'.
+               88 T-STATUS-IN-PROGRESS VALUE 'I'.
+               88 T-STATUS-COMPLETE VALUE 'C'.
+               88 T-STATUS-CANCELLED VALUE 'X'.
+           05 T-PRIORITY PIC X(1).
+               88 T-PRIORITY-HIGH VALUE 'H'.
+               88 T-PRIORITY-MEDIUM VALUE 'M'.
+               88 T-PRIORITY-LOW VALUE 'L'.
+           05 T-DUEDATE PIC X(8).
+           05 T-COMPLETED-DATE PIC 9(7) VALUE ZERO.
+           05 T-COMPLETED-TIME PIC 9(7) VALUE ZERO.
