@@ -0,0 +1,29 @@
+      *****************************************************************
+      * USSHOW - SYMBOLIC MAP FOR MAP1 (MAPSET USSHOW)                 *
+      * USER BROWSE/PAGING SCREEN USED BY USSHOWP                      *
+      *****************************************************************
+       01  MAP1I.
+           02 FILLER PIC X(12).
+           02 SEARCHL PIC S9(4) COMP.
+           02 SEARCHF PIC X.
+           02 FILLER REDEFINES SEARCHF.
+              03 SEARCHA PIC X.
+           02 SEARCHI PIC X(20).
+           02 POLEL PIC S9(4) COMP OCCURS 8 TIMES.
+           02 POLEF PIC X OCCURS 8 TIMES.
+           02 FILLER REDEFINES POLEF.
+              03 POLEA PIC X OCCURS 8 TIMES.
+           02 POLEI PIC X(20) OCCURS 8 TIMES.
+           02 MSGL PIC S9(4) COMP.
+           02 MSGF PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA PIC X.
+           02 MSGI PIC X(20).
+       01  MAP1O REDEFINES MAP1I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 SEARCHO PIC X(20).
+           02 FILLER PIC X(24).
+           02 POLEO PIC X(20) OCCURS 8 TIMES.
+           02 FILLER PIC X(3).
+           02 MSGO PIC X(20).
