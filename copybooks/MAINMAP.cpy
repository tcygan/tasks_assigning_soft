@@ -0,0 +1,71 @@
+      *****************************************************************
+      * MAINMAP - SYMBOLIC MAP FOR MAP1 (MAPSET MAINMAP)               *
+      * TASK ASSIGNMENT SCREEN USED BY MAINMAPP                        *
+      *****************************************************************
+       01  MAP1I.
+           02 FILLER PIC X(12).
+           02 TASKIDL PIC S9(4) COMP.
+           02 TASKIDF PIC X.
+           02 FILLER REDEFINES TASKIDF.
+              03 TASKIDA PIC X.
+           02 TASKIDI PIC X(10).
+           02 USERL PIC S9(4) COMP.
+           02 USERF PIC X.
+           02 FILLER REDEFINES USERF.
+              03 USERA PIC X.
+           02 USERI PIC X(20).
+           02 POLE1L PIC S9(4) COMP.
+           02 POLE1F PIC X.
+           02 FILLER REDEFINES POLE1F.
+              03 POLE1A PIC X.
+           02 POLE1I PIC X(45).
+           02 POLE2L PIC S9(4) COMP.
+           02 POLE2F PIC X.
+           02 FILLER REDEFINES POLE2F.
+              03 POLE2A PIC X.
+           02 POLE2I PIC X(45).
+           02 POLE3L PIC S9(4) COMP.
+           02 POLE3F PIC X.
+           02 FILLER REDEFINES POLE3F.
+              03 POLE3A PIC X.
+           02 POLE3I PIC X(45).
+           02 POLE4L PIC S9(4) COMP.
+           02 POLE4F PIC X.
+           02 FILLER REDEFINES POLE4F.
+              03 POLE4A PIC X.
+           02 POLE4I PIC X(45).
+           02 PRIORITYL PIC S9(4) COMP.
+           02 PRIORITYF PIC X.
+           02 FILLER REDEFINES PRIORITYF.
+              03 PRIORITYA PIC X.
+           02 PRIORITYI PIC X(1).
+           02 DUEDATEL PIC S9(4) COMP.
+           02 DUEDATEF PIC X.
+           02 FILLER REDEFINES DUEDATEF.
+              03 DUEDATEA PIC X.
+           02 DUEDATEI PIC X(8).
+           02 MSGL PIC S9(4) COMP.
+           02 MSGF PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA PIC X.
+           02 MSGI PIC X(30).
+       01  MAP1O REDEFINES MAP1I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 TASKIDO PIC X(10).
+           02 FILLER PIC X(3).
+           02 USERO PIC X(20).
+           02 FILLER PIC X(3).
+           02 POLE1O PIC X(45).
+           02 FILLER PIC X(3).
+           02 POLE2O PIC X(45).
+           02 FILLER PIC X(3).
+           02 POLE3O PIC X(45).
+           02 FILLER PIC X(3).
+           02 POLE4O PIC X(45).
+           02 FILLER PIC X(3).
+           02 PRIORITYO PIC X(1).
+           02 FILLER PIC X(3).
+           02 DUEDATEO PIC X(8).
+           02 FILLER PIC X(3).
+           02 MSGO PIC X(30).
