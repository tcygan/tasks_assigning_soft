@@ -0,0 +1,16 @@
+      *****************************************************************
+      * HISTORYREC - RECORD LAYOUT FOR THE TASKS-HISTORY FILE           *
+      * SAME SHAPE AS FS-TASKS (TASKSREC.cpy) BUT UNDER ITS OWN FIELD   *
+      * NAMES SINCE IT LIVES IN A SEPARATE FD FROM THE LIVE TASKS FILE  *
+      *****************************************************************
+       01 FS-HISTORY.
+           05 H-TASKID PIC X(10).
+           05 H-USERNAME PIC X(20).
+           05 H-TASKVALUE PIC X(180).
+           05 H-STATUS PIC X(1).
+               88 H-STATUS-COMPLETE VALUE 'C'.
+               88 H-STATUS-CANCELLED VALUE 'X'.
+           05 H-PRIORITY PIC X(1).
+           05 H-DUEDATE PIC X(8).
+           05 H-COMPLETED-DATE PIC 9(7) VALUE ZERO.
+           05 H-COMPLETED-TIME PIC 9(7) VALUE ZERO.
