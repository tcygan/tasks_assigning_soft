@@ -0,0 +1,17 @@
+      *****************************************************************
+      * USERSREC - RECORD LAYOUT FOR THE USERS FILE                    *
+      * SHARED BY EVERY PROGRAM THAT READS OR WRITES A USERS RECORD SO *
+      * THE LAYOUT CANNOT DRIFT OUT OF STEP BETWEEN PROGRAMS           *
+      *****************************************************************
+       01 FS-USERS.
+           05 USERS-USERNAME PIC X(20).
+           05 USERS-PASSWORD PIC X(20).
+           05 USERS-ROLE PIC X(1).
+               88 USERS-IS-ADMIN VALUE 'A'.
+               88 USERS-IS-REGULAR VALUE 'U'.
+           05 USERS-ACTIVE PIC X(1) VALUE 'Y'.
+               88 USERS-IS-ACTIVE VALUE 'Y'.
+               88 USERS-IS-DISABLED VALUE 'N'.
+           05 USERS-FAIL-COUNT PIC 9(2) VALUE 0.
+           05 USERS-LOCKED PIC X(1) VALUE 'N'.
+               88 USERS-IS-LOCKED VALUE 'Y'.
