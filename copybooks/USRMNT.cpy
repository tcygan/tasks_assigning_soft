@@ -0,0 +1,43 @@
+      *****************************************************************
+      * USRMNT - SYMBOLIC MAP FOR MAP1 (MAPSET USRMNT)                  *
+      * ADMIN-ONLY USER MAINTENANCE SCREEN USED BY USRMNTP              *
+      *****************************************************************
+       01  MAP1I.
+           02 FILLER PIC X(12).
+           02 USERL PIC S9(4) COMP.
+           02 USERF PIC X.
+           02 FILLER REDEFINES USERF.
+              03 USERA PIC X.
+           02 USERI PIC X(20).
+           02 PASSL PIC S9(4) COMP.
+           02 PASSF PIC X.
+           02 FILLER REDEFINES PASSF.
+              03 PASSA PIC X.
+           02 PASSI PIC X(20).
+           02 ROLEL PIC S9(4) COMP.
+           02 ROLEF PIC X.
+           02 FILLER REDEFINES ROLEF.
+              03 ROLEA PIC X.
+           02 ROLEI PIC X(1).
+           02 ACTIVEL PIC S9(4) COMP.
+           02 ACTIVEF PIC X.
+           02 FILLER REDEFINES ACTIVEF.
+              03 ACTIVEA PIC X.
+           02 ACTIVEI PIC X(1).
+           02 MSGL PIC S9(4) COMP.
+           02 MSGF PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA PIC X.
+           02 MSGI PIC X(30).
+       01  MAP1O REDEFINES MAP1I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(3).
+           02 USERO PIC X(20).
+           02 FILLER PIC X(3).
+           02 PASSO PIC X(20).
+           02 FILLER PIC X(3).
+           02 ROLEO PIC X(1).
+           02 FILLER PIC X(3).
+           02 ACTIVEO PIC X(1).
+           02 FILLER PIC X(3).
+           02 MSGO PIC X(30).
