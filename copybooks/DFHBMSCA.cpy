@@ -0,0 +1,25 @@
+      *****************************************************************
+      * DFHBMSCA - STANDARD CICS BMS FIELD ATTRIBUTE VALUES
+      *****************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM  PIC X VALUE 'H'.
+           02  DFHBMPNL  PIC X VALUE 'J'.
+           02  DFHBMASK  PIC X VALUE '&'.
+           02  DFHBMUNP  PIC X VALUE ' '.
+           02  DFHBMUNN  PIC X VALUE '&'.
+           02  DFHBMPRO  PIC X VALUE '-'.
+           02  DFHBMBRY  PIC X VALUE '0'.
+           02  DFHBMDAR  PIC X VALUE '1'.
+           02  DFHBMFSE  PIC X VALUE 'A'.
+           02  DFHBMPRF  PIC X VALUE 'Y'.
+           02  DFHBMASF  PIC X VALUE 'A'.
+           02  DFHBMASB  PIC X VALUE '@'.
+           02  DFHBMASKW PIC X VALUE 'X'.
+           02  DFHNEUTR  PIC X VALUE ' '.
+           02  DFHBLUE   PIC X VALUE '1'.
+           02  DFHRED    PIC X VALUE '2'.
+           02  DFHPINK   PIC X VALUE '3'.
+           02  DFHGREEN  PIC X VALUE '4'.
+           02  DFHTURQ   PIC X VALUE '5'.
+           02  DFHYELLOW PIC X VALUE '6'.
+           02  DFHDFCOL  PIC X VALUE '7'.
