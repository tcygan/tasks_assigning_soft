@@ -0,0 +1,22 @@
+      *****************************************************************
+      * AUDITREC - RECORD LAYOUT FOR THE AUDIT FILE                     *
+      * ONE ROW PER LOGIN ATTEMPT OR TASK ASSIGNMENT, KEYED BY A         *
+      * SEQUENCE NUMBER PULLED FROM THE SAME CONTROL FILE THE TASKID    *
+      * COUNTER USES (CTL-KEY = 'AUDITCTR')                             *
+      *****************************************************************
+       01 FS-AUDIT.
+           05 AUD-KEY.
+               10 AUD-SEQ PIC 9(9).
+           05 AUD-DATE PIC 9(7).
+           05 AUD-TIME PIC 9(7).
+           05 AUD-TERMID PIC X(4).
+           05 AUD-OPERATOR PIC X(20).
+           05 AUD-ACTION PIC X(10).
+               88 AUD-ACTION-LOGIN VALUE 'LOGIN'.
+               88 AUD-ACTION-ASSIGN VALUE 'ASSIGN'.
+               88 AUD-ACTION-UPDATE VALUE 'UPDATE'.
+               88 AUD-ACTION-CANCEL VALUE 'CANCEL'.
+           05 AUD-OUTCOME PIC X(10).
+           05 AUD-DETAIL.
+               10 AUD-DETAIL-TASKID PIC X(10).
+               10 AUD-DETAIL-USERNAME PIC X(20).
