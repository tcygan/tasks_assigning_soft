@@ -0,0 +1,36 @@
+      *****************************************************************
+      * USMAIN - SYMBOLIC MAP FOR MAP1 (MAPSET USMAIN)                 *
+      * LOGGED-IN USER'S TASK PANEL USED BY USMAINP                    *
+      *****************************************************************
+       01  MAP1I.
+           02 FILLER PIC X(12).
+           02 POLEL PIC S9(4) COMP OCCURS 8 TIMES.
+           02 POLEF PIC X OCCURS 8 TIMES.
+           02 FILLER REDEFINES POLEF.
+              03 POLEA PIC X OCCURS 8 TIMES.
+           02 POLEI PIC X(55) OCCURS 8 TIMES.
+           02 SELL PIC S9(4) COMP.
+           02 SELCF PIC X.
+           02 FILLER REDEFINES SELCF.
+              03 SELCA PIC X.
+           02 SELI PIC X(10).
+           02 NEWSTATL PIC S9(4) COMP.
+           02 NEWSTATF PIC X.
+           02 FILLER REDEFINES NEWSTATF.
+              03 NEWSTATA PIC X.
+           02 NEWSTATI PIC X(1).
+           02 MSGL PIC S9(4) COMP.
+           02 MSGF PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA PIC X.
+           02 MSGI PIC X(44).
+       01  MAP1O REDEFINES MAP1I.
+           02 FILLER PIC X(12).
+           02 FILLER PIC X(24).
+           02 POLEO PIC X(55) OCCURS 8 TIMES.
+           02 FILLER PIC X(3).
+           02 SELO PIC X(10).
+           02 FILLER PIC X(3).
+           02 NEWSTATO PIC X(1).
+           02 FILLER PIC X(3).
+           02 MSGO PIC X(44).
