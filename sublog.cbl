@@ -5,40 +5,119 @@
       * WE WILL CHECK IF USERNAME IS CORRECT AND IF HIS PASSWORD      
       * IS CORRECT AND WE WILL SEND PROPER OUTPUT TO MAIN PROGRAM     
       *                                                               
-      * XX -> WHEN INVALID DATA                                       
-      * 00 -> WHEN VALID DATA                                         
-      *                                                               
-      * ANY OTHER OUTPUTS WILL BE TREATED LIKE SUBPROGRAM ERROR       
-       DATA DIVISION.                                                 
-       WORKING-STORAGE SECTION.                                       
-       01 RESPCODE PIC S9(8) COMP.                                    
-       01 FS-USERS.                                                   
-            05 FS-USERNAME PIC X(20).                                 
-            05 FS-PASSWORD PIC X(20).                                 
-       LINKAGE SECTION.                                        
-       01 DFHCOMMAREA.                                         
-           05 WS-USERNAME      PIC X(20).                      
-           05 WS-PASSWORD      PIC X(20).                      
-           05 SUB-STATUS       PIC XX.                         
-       PROCEDURE DIVISION.                                     
-       MAIN.                                                   
-           EXEC CICS                                           
-           READ FILE('USERS')                                  
-           INTO(FS-USERS)                                      
-           RIDFLD(WS-USERNAME)                                 
-           RESP(RESPCODE)                                      
-           END-EXEC                                            
-               EVALUATE RESPCODE                               
-               WHEN DFHRESP(NORMAL)                            
-                 IF WS-PASSWORD = FS-PASSWORD THEN             
-                    MOVE '00' TO SUB-STATUS                    
-                 ELSE                                    
-                    MOVE 'XX' TO SUB-STATUS              
-                 END-IF                                  
-               WHEN DFHRESP(NOTFND)                      
-                 MOVE 'XX' TO SUB-STATUS                 
-               END-EVALUATE                              
-           EXEC CICS                                     
-           RETURN                                        
-           END-EXEC                                      
-           GOBACK.                                       
\ No newline at end of file
+      * XX -> WHEN INVALID DATA
+      * 00 -> WHEN VALID DATA
+      * LK -> WHEN THE ACCOUNT IS LOCKED OUT FROM TOO MANY BAD TRIES
+      *
+      * ANY OTHER OUTPUTS WILL BE TREATED LIKE SUBPROGRAM ERROR
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RESPCODE PIC S9(8) COMP.
+           COPY USERSREC.
+           COPY CTLREC.
+           COPY AUDITREC.
+       01 MAX-FAILED-ATTEMPTS PIC 9 VALUE 3.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 WS-USERNAME      PIC X(20).
+           05 WS-PASSWORD      PIC X(20).
+           05 SUB-STATUS       PIC XX.
+           05 SUB-ROLE         PIC X.
+       PROCEDURE DIVISION.
+       MAIN.
+           EXEC CICS
+           READ FILE('USERS')
+           INTO(FS-USERS)
+           RIDFLD(WS-USERNAME)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                 IF USERS-IS-LOCKED THEN
+                    MOVE 'LK' TO SUB-STATUS
+                    EXEC CICS
+                    UNLOCK FILE('USERS')
+                    NOHANDLE
+                    END-EXEC
+                 ELSE
+                    IF WS-PASSWORD = USERS-PASSWORD THEN
+                       MOVE '00' TO SUB-STATUS
+                       MOVE USERS-ROLE TO SUB-ROLE
+                       MOVE 0 TO USERS-FAIL-COUNT
+                       EXEC CICS
+                       REWRITE FILE('USERS')
+                       FROM(FS-USERS)
+                       RESP(RESPCODE)
+                       END-EXEC
+                    ELSE
+                       MOVE 'XX' TO SUB-STATUS
+                       ADD 1 TO USERS-FAIL-COUNT
+      * LOCK THE ACCOUNT OUT ONCE TOO MANY BAD PASSWORDS HAVE BEEN
+      * TRIED IN A ROW - CLEARED AGAIN BY A SUCCESSFUL LOGIN OR BY
+      * USRMNTP REWRITING THE RECORD
+                       IF USERS-FAIL-COUNT >= MAX-FAILED-ATTEMPTS THEN
+                           MOVE 'Y' TO USERS-LOCKED
+                       END-IF
+                       EXEC CICS
+                       REWRITE FILE('USERS')
+                       FROM(FS-USERS)
+                       RESP(RESPCODE)
+                       END-EXEC
+                    END-IF
+                 END-IF
+               WHEN DFHRESP(NOTFND)
+                 MOVE 'XX' TO SUB-STATUS
+               END-EVALUATE
+           PERFORM WRITE-AUDIT-PARA
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.
+       WRITE-AUDIT-PARA.
+      * ONE AUDIT ROW PER LOGIN ATTEMPT, WHATEVER THE OUTCOME
+           PERFORM GENERATE-AUDIT-SEQ-PARA
+           MOVE EIBDATE TO AUD-DATE
+           MOVE EIBTIME TO AUD-TIME
+           MOVE EIBTRMID TO AUD-TERMID
+           MOVE WS-USERNAME TO AUD-OPERATOR
+           MOVE 'LOGIN' TO AUD-ACTION
+           MOVE SUB-STATUS TO AUD-OUTCOME
+           MOVE SPACES TO AUD-DETAIL
+           EXEC CICS
+           WRITE FILE('AUDIT')
+           RIDFLD(AUD-KEY)
+           FROM(FS-AUDIT)
+           RESP(RESPCODE)
+           END-EXEC
+           EXIT.
+       GENERATE-AUDIT-SEQ-PARA.
+      * PULLS THE NEXT AUDIT SEQUENCE NUMBER FROM THE SAME CONTROL FILE
+      * THE TASKID COUNTER USES, JUST UNDER ITS OWN KEY
+           MOVE 'AUDITCTR' TO CTL-KEY
+           EXEC CICS
+           READ FILE('CONTROL')
+           INTO(FS-CONTROL)
+           RIDFLD(CTL-KEY)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               ADD 1 TO CTL-NEXT-TASKID
+               EXEC CICS
+               REWRITE FILE('CONTROL')
+               FROM(FS-CONTROL)
+               RESP(RESPCODE)
+               END-EXEC
+           WHEN DFHRESP(NOTFND)
+               MOVE 1 TO CTL-NEXT-TASKID
+               EXEC CICS
+               WRITE FILE('CONTROL')
+               RIDFLD(CTL-KEY)
+               FROM(FS-CONTROL)
+               RESP(RESPCODE)
+               END-EXEC
+           END-EVALUATE
+           MOVE CTL-NEXT-TASKID TO AUD-SEQ
+           EXIT.
\ No newline at end of file
