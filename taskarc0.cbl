@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TASKARC0.
+      * NIGHTLY BATCH JOB - MOVES ANY TASKS RECORD THAT WILL NEVER
+      * CHANGE AGAIN (COMPLETE OR CANCELLED) OUT OF THE LIVE TASKS FILE
+      * AND INTO TASKS-HISTORY, DELETING IT FROM TASKS SO THE LIVE FILE
+      * (AND EVERY FULL-FILE SCAN AND ALTERNATE-INDEX BROWSE AGAINST IT)
+      * DOES NOT KEEP GROWING WITH FINISHED WORK MIXED IN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASKS-FILE ASSIGN TO TASKSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS T-TASKID
+               FILE STATUS IS WS-TASKS-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO HISTDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS H-TASKID
+               FILE STATUS IS WS-HISTORY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASKS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TASKSREC.
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HISTORYREC.
+       WORKING-STORAGE SECTION.
+       01 WS-TASKS-STATUS PIC XX.
+       01 WS-HISTORY-STATUS PIC XX.
+       01 WS-EOF-FLAG PIC X.
+           88 END-OF-TASKS VALUE 'Y'.
+       01 WS-ARCHIVE-COUNT PIC 9(7) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O TASKS-FILE
+           IF WS-TASKS-STATUS NOT = '00' THEN
+               DISPLAY 'TASKARC0 OPEN FAILED FOR TASKS-FILE - STATUS '
+                   WS-TASKS-STATUS
+               STOP RUN
+           END-IF
+      * I-O, NOT OUTPUT - HISTORY-FILE ACCUMULATES ACROSS NIGHTLY RUNS,
+      * SO OPENING IT OUTPUT WOULD RE-INITIALIZE (WIPE) EVERYTHING
+      * ARCHIVED ON PRIOR NIGHTS BEFORE THIS RUN EVEN GOT TO WRITE(1)
+           OPEN I-O HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = '00' THEN
+               DISPLAY 'TASKARC0 OPEN FAILED FOR HISTORY-FILE - STATUS '
+                   WS-HISTORY-STATUS
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL END-OF-TASKS
+               READ TASKS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF T-STATUS-COMPLETE OR T-STATUS-CANCELLED THEN
+                           PERFORM ARCHIVE-ONE-TASK-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASKS-FILE
+           CLOSE HISTORY-FILE
+           DISPLAY 'TASKARC0 ARCHIVED: ' WS-ARCHIVE-COUNT
+           DISPLAY 'TASKARC0 SKIPPED (NOT ARCHIVED): ' WS-SKIP-COUNT
+           GOBACK.
+       ARCHIVE-ONE-TASK-PARA.
+      * WRITES THE FINISHED ROW TO TASKS-HISTORY FIRST AND ONLY DELETES
+      * IT FROM THE LIVE FILE ONCE THE COPY IS SAFELY WRITTEN AND
+      * CONFIRMED - A RECORD IS ONLY COUNTED AS ARCHIVED WHEN BOTH THE
+      * WRITE AND THE DELETE CAME BACK '00', OTHERWISE IT IS LEFT ON
+      * TASKS (EVEN IF ALREADY COPIED TO HISTORY) SO NOTHING IS LOST
+           MOVE T-TASKID TO H-TASKID
+           MOVE T-USERNAME TO H-USERNAME
+           MOVE T-TASKVALUE TO H-TASKVALUE
+           MOVE T-STATUS TO H-STATUS
+           MOVE T-PRIORITY TO H-PRIORITY
+           MOVE T-DUEDATE TO H-DUEDATE
+           MOVE T-COMPLETED-DATE TO H-COMPLETED-DATE
+           MOVE T-COMPLETED-TIME TO H-COMPLETED-TIME
+           WRITE FS-HISTORY
+           IF WS-HISTORY-STATUS = '00' THEN
+               DELETE TASKS-FILE
+               IF WS-TASKS-STATUS = '00' THEN
+                   ADD 1 TO WS-ARCHIVE-COUNT
+               ELSE
+                   DISPLAY 'TASKARC0 DELETE FAILED FOR TASKID ' T-TASKID
+                       ' STATUS ' WS-TASKS-STATUS
+                   ADD 1 TO WS-SKIP-COUNT
+               END-IF
+           ELSE
+               DISPLAY 'TASKARC0 HISTORY WRITE FAILED FOR TASKID '
+                   T-TASKID ' STATUS ' WS-HISTORY-STATUS
+               ADD 1 TO WS-SKIP-COUNT
+           END-IF
+           EXIT.
