@@ -1,16 +1,39 @@
        IDENTIFICATION DIVISION.                                         
        PROGRAM-ID. USSHOWP.                                             
-      * PROGRAM IS SUBROUTINE FOR MAINMAPP THAT WILL ALLOW USER         
-      * TO SEE ALL OF THE USERS BY USING PAGING LOGIC                   
-      * IN CASE USER WILL WANT TO BE SURE ABOUT HIS SPELLING            
-       DATA DIVISION.                                                   
-       WORKING-STORAGE SECTION.                                         
-       01 WS-COMMAREA.                                                  
-           05 COM-LAST PIC X(20).                                       
-           05 COM-FIRST PIC X(20).                                      
-       01 RESPCODE PIC S9(8) COMP.                                      
-           COPY USSHOW.                                                 
-           COPY DFHAID.                                                 
+      * PROGRAM IS SUBROUTINE FOR MAINMAPP THAT WILL ALLOW USER
+      * TO SEE ALL OF THE USERS BY USING PAGING LOGIC
+      * IN CASE USER WILL WANT TO BE SURE ABOUT HIS SPELLING
+      * PRESSING ENTER WITH A LETTER OR NAME TYPED INTO SEARCHI JUMPS
+      * THE BROWSE STRAIGHT TO THE FIRST USERNAME AT OR AFTER IT -
+      * USERS IS KEYED ALPHABETICALLY SO THIS COVERS BOTH A JUMP-TO-
+      * LETTER AND A FULLER NAME SEARCH WITH THE SAME LOGIC
+      * THE LAST USERNAME SHOWN IS ALSO SAVED PER TERMINAL ON THE
+      * BROWSEPOS FILE, NOT JUST CARRIED IN THE COMMAREA, SO A DROPPED
+      * SESSION RESUMES PAGING WHERE IT LEFT OFF INSTEAD OF STARTING
+      * OVER FROM THE TOP OF THE FILE
+      * MAINMAPP'S PF5 DOOR NOW HANDS OVER THE CALLER'S IDENTITY AND
+      * LOGIN TIME SO THIS SCREEN CAN ENFORCE THE SAME SESSION-TIMEOUT
+      * RULE AS ULOG/MAIN INSTEAD OF STAYING OPEN FOREVER ON ITS OWN -
+      * A DIRECT COLD START WITH NO IDENTITY TO CHECK IS NO LONGER
+      * ALLOWED, THE SAME WAY MAINMAPP ALREADY REFUSES ONE
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COMMAREA.
+           05 COM-USERNAME PIC X(20).
+           05 COM-ROLE PIC X.
+           05 COM-LOGIN-DATE PIC 9(7).
+           05 COM-LOGIN-TIME PIC 9(7).
+           05 COM-LAST PIC X(20).
+           05 COM-FIRST PIC X(20).
+       01 RESPCODE PIC S9(8) COMP.
+           COPY USSHOW.
+           COPY DFHAID.
+           COPY BRPOSREC.
+       01 SUB-TIMEOUT-DATA.
+           05 SUB-LOGIN-DATE PIC 9(7).
+           05 SUB-LOGIN-TIME PIC 9(7).
+           05 SUB-TIMEOUT-STATUS PIC X.
+               88 SUB-SESSION-EXPIRED VALUE 'Y'.
        01 FS-USERS.                                                     
            05 FS-USERNAME PIC X(20).                                    
            05 FILLER PIC X(20).                                         
@@ -18,50 +41,80 @@
            05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.       
            05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.           
            05 ENFILE-MSG PIC X(15) VALUE 'END OF THE DATA'.            
-           05 ERROR-MSG PIC X(13) VALUE 'ERROR OCCURED'.               
+           05 ERROR-MSG PIC X(13) VALUE 'ERROR OCCURED'.
+           05 MAPFAIL-MSG PIC X(17) VALUE 'ENTER SEARCH TEXT'.
+           05 NOT-VIA-LOGON-MSG PIC X(28) VALUE
+              'YOU MUST LOG IN TO USE THIS'.
+           05 SESSION-EXPIRED-MSG PIC X(38) VALUE
+              'SESSION EXPIRED - PLEASE LOG IN AGAIN'.
        01 WHAT-MAP-FLAG PIC X.                                         
            88 DATA-ONLY VALUE 'D'.                                     
            88 WHOLE-MAP VALUE 'M'.                                     
        01 IF-STARTBR-CORRECT PIC X.                                    
            88 STARTBR-CORRECT VALUE 'Y'.                               
        01 ITER PIC 99.                                                 
-       LINKAGE SECTION.                                                
-       01 DFHCOMMAREA PIC X(40).                                       
-       PROCEDURE DIVISION USING DFHCOMMAREA.                           
-       MAIN.                                                           
-           IF EIBCALEN = 0 THEN                                        
-               MOVE LOW-VALUES TO MAP1O                                
-               MOVE LOW-VALUES TO COM-LAST                             
-                PERFORM READ-8-NEXT-PARA                               
-                MOVE 'M' TO WHAT-MAP-FLAG                              
-                PERFORM SEND-THE-MAP-PARA                              
-                EXEC CICS                                              
-                RETURN TRANSID('SHOW') COMMAREA(WS-COMMAREA)           
-                END-EXEC                                               
-            ELSE                                                       
-                MOVE DFHCOMMAREA TO WS-COMMAREA                        
-                EVALUATE EIBAID                                        
-                WHEN DFHPF5 PERFORM  READ-8-PREV-PARA                  
-                WHEN DFHPF6 PERFORM  READ-8-NEXT-PARA                  
-                WHEN DFHPF3                                            
-                     EXEC CICS                                         
-                     SEND TEXT FROM(EXIT-MSG)                          
-                     ERASE                                             
-                     END-EXEC                                          
-                     EXEC CICS                                         
-                     RETURN                                          
-                     END-EXEC                                        
-                WHEN OTHER                                           
-                     MOVE INVALID-KEY-MSG TO MSGO                    
-                     MOVE 'D' TO WHAT-MAP-FLAG                       
-                     PERFORM SEND-THE-MAP-PARA                       
-                END-EVALUATE                                         
-            END-IF                                                   
-            MOVE WS-COMMAREA TO DFHCOMMAREA                          
-            EXEC CICS                                                
-            RETURN TRANSID('SHOW') COMMAREA(DFHCOMMAREA)             
-            END-EXEC                                                 
-            GOBACK.                                                  
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(75).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN.
+           IF EIBCALEN = 35 THEN
+      * FIRST ARRIVAL, XCTL'D FROM MAINMAPP'S PF5 DOOR WITH THE
+      * CALLER'S IDENTITY AND LOGIN TIME
+               MOVE LOW-VALUES TO WS-COMMAREA
+               MOVE DFHCOMMAREA(1:35) TO WS-COMMAREA(1:35)
+               PERFORM CHECK-SESSION-TIMEOUT-PARA
+               IF SUB-SESSION-EXPIRED THEN
+                   PERFORM REJECT-SESSION-EXPIRED-PARA
+               ELSE
+                   MOVE LOW-VALUES TO MAP1O
+                   PERFORM RESTORE-BROWSE-POS-PARA
+                   PERFORM READ-8-NEXT-PARA
+                   MOVE 'M' TO WHAT-MAP-FLAG
+                   PERFORM SEND-THE-MAP-PARA
+                   PERFORM SAVE-BROWSE-POS-PARA
+               END-IF
+               MOVE WS-COMMAREA TO DFHCOMMAREA
+               EXEC CICS
+               RETURN TRANSID('SHOW') COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           ELSE
+               IF EIBCALEN = 0 THEN
+      * STARTED DIRECTLY WITHOUT COMING THROUGH MAINMAPP - THERE IS NO
+      * LOGIN TIME TO ENFORCE A TIMEOUT AGAINST SO IT IS REFUSED, THE
+      * SAME AS MAINMAPP ALREADY REFUSES A DIRECT COLD START
+                   PERFORM REJECT-NO-IDENTITY-PARA
+               ELSE
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   PERFORM CHECK-SESSION-TIMEOUT-PARA
+                   IF SUB-SESSION-EXPIRED THEN
+                       PERFORM REJECT-SESSION-EXPIRED-PARA
+                   ELSE
+                       EVALUATE EIBAID
+                       WHEN DFHPF5 PERFORM  READ-8-PREV-PARA
+                       WHEN DFHPF6 PERFORM  READ-8-NEXT-PARA
+                       WHEN DFHENTER PERFORM JUMP-TO-SEARCH-PARA
+                       WHEN DFHPF3
+                            EXEC CICS
+                            SEND TEXT FROM(EXIT-MSG)
+                            ERASE
+                            END-EXEC
+                            EXEC CICS
+                            RETURN
+                            END-EXEC
+                       WHEN OTHER
+                            MOVE INVALID-KEY-MSG TO MSGO
+                            MOVE 'D' TO WHAT-MAP-FLAG
+                            PERFORM SEND-THE-MAP-PARA
+                       END-EVALUATE
+                       PERFORM SAVE-BROWSE-POS-PARA
+                   END-IF
+                   MOVE WS-COMMAREA TO DFHCOMMAREA
+                   EXEC CICS
+                   RETURN TRANSID('SHOW') COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               END-IF
+           END-IF
+           GOBACK.
         SEND-THE-MAP-PARA.                                           
             EVALUATE TRUE                                            
             WHEN DATA-ONLY                                           
@@ -85,7 +138,113 @@
                  PERFORM SEND-THE-MAP-PARA                          
             END-EVALUATE                                         
             EXIT.                                                
-        STARTBR-PARA.                                            
+        REJECT-NO-IDENTITY-PARA.
+            EXEC CICS
+            SEND TEXT FROM(NOT-VIA-LOGON-MSG)
+            ERASE
+            END-EXEC
+            EXEC CICS
+            RETURN
+            END-EXEC
+            EXIT.
+        REJECT-SESSION-EXPIRED-PARA.
+            EXEC CICS
+            SEND TEXT FROM(SESSION-EXPIRED-MSG)
+            ERASE
+            END-EXEC
+            EXEC CICS
+            RETURN
+            END-EXEC
+            EXIT.
+        CHECK-SESSION-TIMEOUT-PARA.
+      * SAME ELAPSED-TIME CHECK USED BY USLOGP/MAINMAPP, VIA THE SAME
+      * SUBTMO SUBPROGRAM
+            MOVE COM-LOGIN-DATE TO SUB-LOGIN-DATE
+            MOVE COM-LOGIN-TIME TO SUB-LOGIN-TIME
+            EXEC CICS
+            LINK PROGRAM('SUBTMO') COMMAREA(SUB-TIMEOUT-DATA)
+            END-EXEC
+            EXIT.
+        RESTORE-BROWSE-POS-PARA.
+      * PICKS UP WHERE THIS TERMINAL LEFT OFF LAST TIME, IF ANYWHERE -
+      * SAVE-BROWSE-POS-PARA IS WHAT KEEPS BROWSEPOS UP TO DATE
+            MOVE EIBTRMID TO BP-TERMID
+            EXEC CICS
+            READ FILE('BROWSEPOS')
+            INTO(FS-BROWSE-POS)
+            RIDFLD(BP-TERMID)
+            RESP(RESPCODE)
+            END-EXEC
+            IF RESPCODE = DFHRESP(NORMAL) THEN
+                MOVE BP-LAST-USERNAME TO COM-LAST
+            ELSE
+                MOVE LOW-VALUES TO COM-LAST
+            END-IF
+            EXIT.
+        SAVE-BROWSE-POS-PARA.
+      * PERSISTS THE LAST USERNAME SHOWN ON THIS TERMINAL SO A DROPPED
+      * SESSION OR ABEND MID-BROWSE DOESN'T LOSE THE OPERATOR'S PLACE
+            MOVE EIBTRMID TO BP-TERMID
+            EXEC CICS
+            READ FILE('BROWSEPOS')
+            INTO(FS-BROWSE-POS)
+            RIDFLD(BP-TERMID)
+            UPDATE
+            RESP(RESPCODE)
+            END-EXEC
+            EVALUATE RESPCODE
+            WHEN DFHRESP(NORMAL)
+                MOVE COM-LAST TO BP-LAST-USERNAME
+                EXEC CICS
+                REWRITE FILE('BROWSEPOS')
+                FROM(FS-BROWSE-POS)
+                RESP(RESPCODE)
+                END-EXEC
+            WHEN DFHRESP(NOTFND)
+                MOVE COM-LAST TO BP-LAST-USERNAME
+                EXEC CICS
+                WRITE FILE('BROWSEPOS')
+                RIDFLD(BP-TERMID)
+                FROM(FS-BROWSE-POS)
+                RESP(RESPCODE)
+                END-EXEC
+            END-EVALUATE
+            EXIT.
+        JUMP-TO-SEARCH-PARA.
+      * LETS THE USER JUMP STRAIGHT TO A LETTER OR TYPE A FULLER NAME -
+      * SINCE USERS IS KEYED ALPHABETICALLY ON THE USERNAME, STARTING
+      * THE BROWSE AT THE SEARCH TEXT LANDS ON THE FIRST NAME AT OR
+      * AFTER IT, THE SAME AS READ-8-NEXT-PARA DOES FROM COM-LAST
+            MOVE LOW-VALUES TO MAP1I
+            EXEC CICS
+            RECEIVE MAP('MAP1') MAPSET('USSHOW')
+            INTO(MAP1I)
+            RESP(RESPCODE)
+            END-EXEC
+            EVALUATE RESPCODE
+            WHEN DFHRESP(NORMAL)
+                IF SEARCHI = SPACE OR SEARCHI = LOW-VALUES OR
+                   SEARCHI = '____________________' THEN
+                    MOVE MAPFAIL-MSG TO MSGO
+                    MOVE 'D' TO WHAT-MAP-FLAG
+                    PERFORM SEND-THE-MAP-PARA
+                ELSE
+                    INSPECT SEARCHI REPLACING ALL '_' BY ' '
+                    MOVE SPACES TO COM-LAST
+                    MOVE SEARCHI TO COM-LAST
+                    PERFORM READ-8-NEXT-PARA
+                END-IF
+            WHEN DFHRESP(MAPFAIL)
+                MOVE MAPFAIL-MSG TO MSGO
+                MOVE 'D' TO WHAT-MAP-FLAG
+                PERFORM SEND-THE-MAP-PARA
+            WHEN OTHER
+                MOVE ERROR-MSG TO MSGO
+                MOVE 'D' TO WHAT-MAP-FLAG
+                PERFORM SEND-THE-MAP-PARA
+            END-EVALUATE
+            EXIT.
+        STARTBR-PARA.
             EXEC CICS                                            
             STARTBR                                              
             FILE('USERS')                                        
