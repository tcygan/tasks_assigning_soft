@@ -8,9 +8,12 @@
            COPY USLOG.                                                
            COPY DFHAID.                                               
            COPY DFHBMSCA.                                             
-       01 WS-COMMAREA.                                                
-           05 COM-USERNAME PIC X(20) VALUE 'A'.                       
-           05 SUCCESSFULL-LOGIN PIC X.                                
+       01 WS-COMMAREA.
+           05 COM-USERNAME PIC X(20) VALUE 'A'.
+           05 COM-ROLE PIC X.
+           05 SUCCESSFULL-LOGIN PIC X.
+           05 COM-LOGIN-DATE PIC 9(7).
+           05 COM-LOGIN-TIME PIC 9(7).
        01 RESPCODE PIC S9(8) COMP.                                    
        01 WHAT-MAP-FLAG PIC X.                                        
            88 DATA-ONLY VALUE 'D'.                                    
@@ -22,16 +25,26 @@
            05 MAPFAIL-MSG PIC X(24) VALUE 'YOU NEED TO PROVIDE DATA'.   
            05 SUCCESS-MSG PIC X(42) VALUE 'SUCCESSFULL LOG IN PRESS ENTE
       - 'R TO CONTINUE'.                                                
-           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.        
-       01 SUB-DATA.                                                     
-           05 WS-USERNAME PIC X(20).                                    
-           05 WS-PASSWORD PIC X(20).                                    
-           05 SUB-STATUS PIC XX.                                        
-       01 IF-SUCCESSFULL-RECEIVE PIC X.                                 
-           88 SUCCESSFULL-RECEIVE VALUE 'Y'.                            
-                                                                        
-       LINKAGE SECTION.                                                 
-       01 DFHCOMMAREA PIC X(21).                                        
+           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.
+           05 ACCOUNT-LOCKED-MSG PIC X(41) VALUE 'ACCOUNT LOCKED - TOO
+      - ' MANY FAILED ATTEMPTS'.
+           05 SESSION-EXPIRED-MSG PIC X(38) VALUE 'SESSION EXPIRED -
+      - 'PLEASE LOG IN AGAIN'.
+       01 SUB-DATA.
+           05 WS-USERNAME PIC X(20).
+           05 WS-PASSWORD PIC X(20).
+           05 SUB-STATUS PIC XX.
+           05 SUB-ROLE PIC X.
+       01 SUB-TIMEOUT-DATA.
+           05 SUB-LOGIN-DATE PIC 9(7).
+           05 SUB-LOGIN-TIME PIC 9(7).
+           05 SUB-TIMEOUT-STATUS PIC X.
+               88 SUB-SESSION-EXPIRED VALUE 'Y'.
+       01 IF-SUCCESSFULL-RECEIVE PIC X.
+           88 SUCCESSFULL-RECEIVE VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(36).
        PROCEDURE DIVISION USING DFHCOMMAREA.                          
        MAIN.                                                          
            IF EIBCALEN = 0 THEN                                       
@@ -45,12 +58,22 @@
            ELSE                                                       
               MOVE DFHCOMMAREA TO WS-COMMAREA                         
               EVALUATE EIBAID                                         
-              WHEN DFHENTER                                           
-                   IF SUCCESSFULL-LOGIN = 'Y' THEN                    
-                       EXEC CICS                                      
-                       XCTL PROGRAM('USMAINP')  COMMAREA(WS-COMMAREA) 
-                       END-EXEC                                       
-                   ELSE                                               
+              WHEN DFHENTER
+                   IF SUCCESSFULL-LOGIN = 'Y' THEN
+                       PERFORM CHECK-SESSION-TIMEOUT-PARA
+                       IF SUB-SESSION-EXPIRED THEN
+                           MOVE 'N' TO SUCCESSFULL-LOGIN
+                           MOVE LOW-VALUES TO MAP1O
+                           MOVE SESSION-EXPIRED-MSG TO MSGO
+                           MOVE 'M' TO WHAT-MAP-FLAG
+                           PERFORM SEND-THE-MAP-PARA
+                       ELSE
+                           EXEC CICS
+                           XCTL PROGRAM('USMAINP')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   ELSE
       * MAIN LOGIC  USER DIDN'T PROVIDE VALID DATA YET                
                        PERFORM RECEIVE-DATA-PARA                      
                         IF SUCCESSFULL-RECEIVE THEN                   
@@ -60,13 +83,18 @@
                     LINK PROGRAM('SUBLOG') COMMAREA(SUB-DATA)         
                     END-EXEC                                          
                           EVALUATE SUB-STATUS                         
-                          WHEN '00'                                   
-                              MOVE 'Y' TO SUCCESSFULL-LOGIN           
-                              MOVE DFHBMPRO TO USERA                  
-                              MOVE SUCCESS-MSG TO MSGO                
-                          WHEN 'XX'                                   
-                              MOVE INVALID-DATA-MSG TO MSGO           
-                          WHEN OTHER                                   
+                          WHEN '00'
+                              MOVE 'Y' TO SUCCESSFULL-LOGIN
+                              MOVE SUB-ROLE TO COM-ROLE
+                              MOVE EIBDATE TO COM-LOGIN-DATE
+                              MOVE EIBTIME TO COM-LOGIN-TIME
+                              MOVE DFHBMPRO TO USERA
+                              MOVE SUCCESS-MSG TO MSGO
+                          WHEN 'XX'
+                              MOVE INVALID-DATA-MSG TO MSGO
+                          WHEN 'LK'
+                              MOVE ACCOUNT-LOCKED-MSG TO MSGO
+                          WHEN OTHER                                 
                               MOVE ERROR-MSG TO MSGO                   
                           END-EVALUATE                                 
                               MOVE 'D' TO WHAT-MAP-FLAG                
@@ -114,7 +142,18 @@
                 END-EXEC                                            
            END-EVALUATE                                             
            EXIT.                                                    
-       RECEIVE-DATA-PARA.                                           
+       CHECK-SESSION-TIMEOUT-PARA.
+      * A GOOD LOGON ONLY STAMPS COM-LOGIN-DATE/COM-LOGIN-TIME - IT
+      * NEVER GOT RE-CHECKED BEFORE XCTL-ING ON, SO A TERMINAL LEFT
+      * SITTING ON THE "PRESS ENTER" SCREEN STAYED GOOD INDEFINITELY.
+      * SUBTMO DOES THE SAME ELAPSED-TIME CHECK AS MAINMAPP/USSHOWP.
+           MOVE COM-LOGIN-DATE TO SUB-LOGIN-DATE
+           MOVE COM-LOGIN-TIME TO SUB-LOGIN-TIME
+           EXEC CICS
+           LINK PROGRAM('SUBTMO') COMMAREA(SUB-TIMEOUT-DATA)
+           END-EXEC
+           EXIT.
+       RECEIVE-DATA-PARA.
            MOVE LOW-VALUES TO MAP1I                                 
            EXEC CICS                                                
            RECEIVE MAP('MAP1') MAPSET('USLOG')                     
