@@ -8,69 +8,143 @@
        WORKING-STORAGE SECTION.                                         
            COPY MAINMAP.                                                
            COPY DFHAID.                                                 
-       01 WS-COMMAREA PIC X VALUE 'A'.                                  
-       01 RESPCODE PIC S9(8) COMP.                                      
-       01 FS-USERS.                                                     
-           05 USERS-USERNAME PIC X(20).                                 
-           05 FILLER PIC X(20).                                         
-       01 FS-TASKS.                                                     
-           05 T-TASKID PIC X(10).                                       
-           05 T-USERNAME PIC X(20).                                     
-           05 T-TASKVALUE PIC X(180).                                   
-       01 MSG-FOR-USER.                                                 
-           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.        
-           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.            
-           05 ENFILE-MSG PIC X(15) VALUE 'END OF THE DATA'.             
-           05 ERROR-MSG PIC X(13) VALUE 'ERROR OCCURED'.                
-           05 USER-NOT-FND PIC X(21) VALUE 'THERE IS NO SUCH USER'.     
-           05 MAPFAIL-MSG PIC X(24) VALUE 'YOU NEED TO PROVIDE DATA'.   
-           05 DUPKEY-MSG PIC X(27) VALUE 'THIS TASK ID ALREADY EXISTS'. 
-           05 INVALID-DATA-MSG PIC X(15) VALUE 'INVALID DATA!!!'.       
-           05 SUCCESS-MSG PIC X(22) VALUE 'TASK HAS BEEN ASSIGNED'.     
+       01 WS-COMMAREA.
+           05 COM-USERNAME PIC X(20).
+           05 COM-ROLE PIC X.
+               88 COM-ROLE-ADMIN VALUE 'A'.
+           05 SUCCESSFULL-LOGIN PIC X.
+           05 COM-LOGIN-DATE PIC 9(7).
+           05 COM-LOGIN-TIME PIC 9(7).
+           05 COM-EDIT-TASKID PIC X(10).
+           05 WS-INIT-FLAG PIC X VALUE 'X'.
+       01 SUB-TIMEOUT-DATA.
+           05 SUB-LOGIN-DATE PIC 9(7).
+           05 SUB-LOGIN-TIME PIC 9(7).
+           05 SUB-TIMEOUT-STATUS PIC X.
+               88 SUB-SESSION-EXPIRED VALUE 'Y'.
+       01 WS-SHOW-HANDOFF.
+           05 SHOW-USERNAME PIC X(20).
+           05 SHOW-ROLE PIC X.
+           05 SHOW-LOGIN-DATE PIC 9(7).
+           05 SHOW-LOGIN-TIME PIC 9(7).
+       01 RESPCODE PIC S9(8) COMP.
+           COPY USERSREC.
+           COPY TASKSREC.
+           COPY CTLREC.
+           COPY AUDITREC.
+       01 MSG-FOR-USER.
+           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 ENFILE-MSG PIC X(15) VALUE 'END OF THE DATA'.
+           05 ERROR-MSG PIC X(13) VALUE 'ERROR OCCURED'.
+           05 USER-NOT-FND PIC X(21) VALUE 'THERE IS NO SUCH USER'.
+           05 MAPFAIL-MSG PIC X(24) VALUE 'YOU NEED TO PROVIDE DATA'.
+           05 DUPKEY-MSG PIC X(27) VALUE 'THIS TASK ID ALREADY EXISTS'.
+           05 INVALID-DATA-MSG PIC X(15) VALUE 'INVALID DATA!!!'.
+           05 SUCCESS-MSG PIC X(22) VALUE 'TASK HAS BEEN ASSIGNED'.
+           05 NOT-VIA-LOGON-MSG PIC X(30) VALUE
+              'YOU MUST LOG IN TO USE THIS'.
+           05 NOT-ADMIN-MSG PIC X(30) VALUE
+              'ONLY ADMINS MAY ASSIGN TASKS'.
+           05 TASK-NOT-FND-MSG PIC X(14) VALUE 'TASK NOT FOUND'.
+           05 CORRECT-PROMPT-MSG PIC X(27) VALUE
+              'AMEND FIELDS, ENTER TO SAVE'.
+           05 TASK-UPDATED-MSG PIC X(16) VALUE 'TASK WAS UPDATED'.
+           05 TASK-CANCELLED-MSG PIC X(18) VALUE 'TASK WAS CANCELLED'.
+           05 TOO-MANY-TASKS-MSG PIC X(28) VALUE
+              'TOO MANY OPEN TASKS FOR USER'.
+           05 SESSION-EXPIRED-MSG PIC X(38) VALUE
+              'SESSION EXPIRED - PLEASE LOG IN AGAIN'.
        01 WHAT-MAP-FLAG PIC X.                                          
            88 DATA-ONLY VALUE 'D'.                                      
            88 WHOLE-MAP VALUE 'M'.                                      
                                                                         
-       01 IF-USERNAME-VALID PIC X.                                      
-           88 USERNAME-VALID VALUE 'Y'.                              
-       01 PROGRAM-VARIABLES.                                         
-           05 WS-TASKID PIC X(10).                                   
-           05 WS-USERNAME PIC X(20).                                 
-           05 WS-TASKVALUE PIC X(180).                               
-       PROCEDURE DIVISION.                                           
-       MAIN.                                                         
-           IF EIBCALEN = 0 THEN                                      
-               PERFORM FIRST-TIME-RUN-PARA                           
-           ELSE                                                      
-              EVALUATE EIBAID                                        
-              WHEN DFHENTER                                          
-                   PERFORM SAVE-TASK-PARA                            
-              WHEN DFHPF5                                            
-      * FOR NOW NOTHING IT WILL BE XCTL-ING THE USSHOWP              
-      *          CONTINUE                                            
-               EXEC CICS                                             
-               XCTL PROGRAM('USSHOWP')                        
-               END-EXEC                                       
-              WHEN DFHPF3                                     
-      * TERMINATION OF THE TRANSACTION                        
-                  EXEC CICS                                   
-                  SEND TEXT FROM(EXIT-MSG)                    
-                  ERASE                                       
-                  END-EXEC                                    
-                  EXEC CICS                                   
-                  RETURN                                      
-                  END-EXEC                                    
-              WHEN OTHER                                      
-                 MOVE INVALID-KEY-MSG TO MSGO                 
-                 MOVE 'D' TO WHAT-MAP-FLAG                    
-                 PERFORM SEND-THE-MAP-PARA                    
-              END-EVALUATE                                    
-           END-IF                                             
-      * RETURNING TO THE CICIS                               
-           EXEC CICS                                         
-           RETURN TRANSID('MAIN') COMMAREA(WS-COMMAREA)      
-           END-EXEC                                          
-           GOBACK.                                           
+       01 IF-USERNAME-VALID PIC X.
+           88 USERNAME-VALID VALUE 'Y'.
+       01 IF-UNDER-TASK-LIMIT PIC X.
+           88 UNDER-TASK-LIMIT VALUE 'Y'.
+       01 MAX-OPEN-TASKS PIC 99 VALUE 5.
+       01 OPEN-TASK-COUNT PIC 99.
+       01 PROGRAM-VARIABLES.
+           05 WS-TASKID PIC X(10).
+           05 WS-USERNAME PIC X(20).
+           05 WS-TASKVALUE PIC X(180).
+           05 WS-PRIORITY PIC X(1).
+           05 WS-DUEDATE PIC X(8).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(47).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN.
+           IF EIBCALEN = 36 THEN
+      * FIRST ARRIVAL, XCTL'D FROM USMAINP WITH THE CALLER'S IDENTITY
+      * AND LOGIN TIME. ONLY AN ADMIN-FLAGGED USER MAY REACH THE
+      * ASSIGNMENT SCREEN, AND ONLY WITHIN THE SESSION-TIMEOUT WINDOW
+               MOVE LOW-VALUES TO WS-COMMAREA
+               MOVE DFHCOMMAREA(1:36) TO WS-COMMAREA(1:36)
+               IF COM-ROLE-ADMIN THEN
+                   PERFORM CHECK-SESSION-TIMEOUT-PARA
+                   IF SUB-SESSION-EXPIRED THEN
+                       PERFORM REJECT-SESSION-EXPIRED-PARA
+                   ELSE
+                       PERFORM FIRST-TIME-RUN-PARA
+                   END-IF
+               ELSE
+                   PERFORM REJECT-NOT-ADMIN-PARA
+               END-IF
+           ELSE
+               IF EIBCALEN = 0 THEN
+      * STARTED DIRECTLY WITHOUT COMING THROUGH THE LOGON FLOW - THERE
+      * IS NO IDENTITY TO CHECK A ROLE AGAINST SO IT IS REFUSED
+                   PERFORM REJECT-NO-IDENTITY-PARA
+               ELSE
+                  MOVE DFHCOMMAREA TO WS-COMMAREA
+                  PERFORM CHECK-SESSION-TIMEOUT-PARA
+                  IF SUB-SESSION-EXPIRED THEN
+                      PERFORM REJECT-SESSION-EXPIRED-PARA
+                  ELSE
+                  EVALUATE EIBAID
+                  WHEN DFHENTER
+                       PERFORM SAVE-TASK-PARA
+                  WHEN DFHPF5
+      * MOVES ON TO USSHOWP'S BROWSE SCREEN - CARRIES THE CALLER'S
+      * IDENTITY AND LOGIN TIME SO USSHOWP CAN ENFORCE THE SAME TIMEOUT
+                   MOVE COM-USERNAME TO SHOW-USERNAME
+                   MOVE COM-ROLE TO SHOW-ROLE
+                   MOVE COM-LOGIN-DATE TO SHOW-LOGIN-DATE
+                   MOVE COM-LOGIN-TIME TO SHOW-LOGIN-TIME
+                   EXEC CICS
+                   XCTL PROGRAM('USSHOWP') COMMAREA(WS-SHOW-HANDOFF)
+                   END-EXEC
+                  WHEN DFHPF6
+      * ADMIN TYPES AN EXISTING TASKID AND PRESSES PF6 TO PULL IT
+      * BACK UP FOR CORRECTION
+                       PERFORM LOOKUP-FOR-CORRECTION-PARA
+                  WHEN DFHPF9
+      * ADMIN TYPES AN EXISTING TASKID AND PRESSES PF9 TO CANCEL IT
+                       PERFORM CANCEL-TASK-PARA
+                  WHEN DFHPF3
+      * TERMINATION OF THE TRANSACTION
+                      EXEC CICS
+                      SEND TEXT FROM(EXIT-MSG)
+                      ERASE
+                      END-EXEC
+                      EXEC CICS
+                      RETURN
+                      END-EXEC
+                  WHEN OTHER
+                     MOVE INVALID-KEY-MSG TO MSGO
+                     MOVE 'D' TO WHAT-MAP-FLAG
+                     PERFORM SEND-THE-MAP-PARA
+                  END-EVALUATE
+                  END-IF
+               END-IF
+           END-IF
+      * RETURNING TO THE CICIS
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS
+           RETURN TRANSID('MAIN') COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           GOBACK.
        SEND-THE-MAP-PARA.                                    
            EVALUATE TRUE                                     
            WHEN DATA-ONLY                                    
@@ -108,40 +182,87 @@
       * IN CASE OF SUCCESSFULL RETRIEIVE WE NEED TO CHECK IF DATA 
       * IS CORRECT                                                
                                                                   
-              MOVE TASKIDI TO WS-TASKID                           
-              INSPECT WS-TASKID REPLACING ALL '_' BY ' '          
-              MOVE USERI TO WS-USERNAME                           
+              MOVE USERI TO WS-USERNAME
               INSPECT WS-USERNAME REPLACING ALL '_' BY ' '        
-              STRING  POLE1I,                                     
-                      POLE2I,                                     
-                      POLE3I,                                     
-                      POLE4I DELIMITED BY SIZE                    
-              INTO WS-TASKVALUE                                   
-              INSPECT WS-TASKVALUE REPLACING ALL '_' BY ' '            
-              IF WS-TASKID = ' ' OR WS-TASKID = '__________' OR        
-              WS-USERNAME = ' ' OR WS-USERNAME = '____________________'
-              OR WS-TASKVALUE = ' ' THEN                               
-                   MOVE INVALID-DATA-MSG TO MSGO                       
-                   MOVE 'D' TO WHAT-MAP-FLAG                           
-                   PERFORM SEND-THE-MAP-PARA                           
-              ELSE                                                     
-      * WE NEED TO CHECK IF WS-USERNAME EXITS SO:                      
-                 MOVE WS-USERNAME TO USERS-USERNAME                    
-                    PERFORM CHECK-USER-NAME-PARA                       
-                   IF USERNAME-VALID THEN                              
-      * WE WILL TRY TO SAVE ALL OF INFOS TO TASKS FILE                 
-      * ONLY WAY SOMETHING CAN GO WRONG IS WHEN TASKID WILL BE A       
-      * DUPLICATE                                                      
-                       PERFORM SEND-TO-THE-TASKS-FILE                  
-      * THAT PARAGRAPH WILL DO THE REST OF PROCESSING                  
-      * AND WILL SAVE PROPER OUTPUT IN CASE OF THE ERROR              
-                   ELSE                                               
-      * USERNAME WAS NOT VALID SO WE NEED TO DISPLAY PROPER OUTPUT    
-                     MOVE USER-NOT-FND TO MSGO                        
-                     MOVE 'D' TO WHAT-MAP-FLAG                        
-                     PERFORM SEND-THE-MAP-PARA                        
-                   END-IF                                             
-              END-IF                                                  
+              STRING  POLE1I,
+                      POLE2I,
+                      POLE3I,
+                      POLE4I DELIMITED BY SIZE
+              INTO WS-TASKVALUE
+              INSPECT WS-TASKVALUE REPLACING ALL '_' BY ' '
+              MOVE PRIORITYI TO WS-PRIORITY
+              IF WS-PRIORITY = SPACE OR WS-PRIORITY = '_' THEN
+                  MOVE 'M' TO WS-PRIORITY
+              END-IF
+              MOVE DUEDATEI TO WS-DUEDATE
+              INSPECT WS-DUEDATE REPLACING ALL '_' BY ' '
+              IF WS-USERNAME = ' ' OR
+                 WS-USERNAME = '____________________' OR
+                 WS-TASKVALUE = ' ' OR
+                 (WS-PRIORITY NOT = 'H' AND WS-PRIORITY NOT = 'M' AND
+                  WS-PRIORITY NOT = 'L') OR
+                 (WS-DUEDATE NOT = SPACE AND WS-DUEDATE NOT NUMERIC)
+              THEN
+                   MOVE INVALID-DATA-MSG TO MSGO
+                   MOVE 'D' TO WHAT-MAP-FLAG
+                   PERFORM SEND-THE-MAP-PARA
+              ELSE
+      * WHEN COM-EDIT-TASKID IS SET WE ARE CORRECTING THE TASK PF6
+      * JUST LOOKED UP, SO ITS ID IS KEPT AS-IS AND IS NEEDED NOW AS
+      * THE READ KEY FOR UPDATE-EXISTING-TASK-PARA. FOR A BRAND NEW
+      * TASK, WS-TASKID IS NOT FILLED IN UNTIL WE KNOW THE SUBMISSION
+      * WILL ACTUALLY REACH SEND-TO-THE-TASKS-FILE, SO A REJECTED
+      * SUBMISSION NEVER BURNS A TASKCTR COUNTER VALUE
+                  IF COM-EDIT-TASKID NOT = LOW-VALUES AND
+                     COM-EDIT-TASKID NOT = SPACES THEN
+                      MOVE COM-EDIT-TASKID TO WS-TASKID
+                  END-IF
+      * WE NEED TO CHECK IF WS-USERNAME EXITS SO:
+                 MOVE WS-USERNAME TO USERS-USERNAME
+                    PERFORM CHECK-USER-NAME-PARA
+                   IF USERNAME-VALID THEN
+                       IF COM-EDIT-TASKID = LOW-VALUES OR
+                          COM-EDIT-TASKID = SPACES THEN
+                           IF NOT UNDER-TASK-LIMIT THEN
+                               MOVE SPACE TO WS-TASKID
+                               MOVE TOO-MANY-TASKS-MSG TO MSGO
+                               MOVE 'TOOMANY' TO AUD-OUTCOME
+                               MOVE 'ASSIGN' TO AUD-ACTION
+                               PERFORM WRITE-AUDIT-PARA
+                               MOVE 'D' TO WHAT-MAP-FLAG
+                               PERFORM SEND-THE-MAP-PARA
+                           ELSE
+      * A NEW TASK'S ID IS PULLED FROM THE TASKCTR COUNTER SO TWO
+      * ADMINS CAN NEVER COLLIDE ON THE SAME ID - ONLY DONE NOW THAT
+      * WE ARE CERTAIN THE SUBMISSION WILL REACH THE TASKS FILE
+      * WE WILL TRY TO SAVE ALL OF INFOS TO TASKS FILE
+      * ONLY WAY SOMETHING CAN GO WRONG IS WHEN TASKID WILL BE A
+      * DUPLICATE
+                               PERFORM GENERATE-TASKID-PARA
+                               PERFORM SEND-TO-THE-TASKS-FILE
+      * THAT PARAGRAPH WILL DO THE REST OF PROCESSING
+      * AND WILL SAVE PROPER OUTPUT IN CASE OF THE ERROR
+                           END-IF
+                       ELSE
+                           PERFORM UPDATE-EXISTING-TASK-PARA
+                       END-IF
+                   ELSE
+      * USERNAME WAS NOT VALID SO WE NEED TO DISPLAY PROPER OUTPUT.
+      * WS-TASKID IS ONLY BLANKED FOR A NEW TASK - A CORRECTION HAS
+      * ALREADY MOVED THE REAL TASKID BEING CORRECTED INTO IT ABOVE,
+      * AND THE AUDIT ROW SHOULD SHOW WHICH TASK THAT WAS
+                     IF COM-EDIT-TASKID = LOW-VALUES OR
+                        COM-EDIT-TASKID = SPACES THEN
+                         MOVE SPACE TO WS-TASKID
+                     END-IF
+                     MOVE USER-NOT-FND TO MSGO
+                     MOVE 'USERNOTFND' TO AUD-OUTCOME
+                     MOVE 'ASSIGN' TO AUD-ACTION
+                     PERFORM WRITE-AUDIT-PARA
+                     MOVE 'D' TO WHAT-MAP-FLAG
+                     PERFORM SEND-THE-MAP-PARA
+                   END-IF
+              END-IF
            WHEN DFHRESP(MAPFAIL)                                      
                MOVE MAPFAIL-MSG TO MSGO                               
                MOVE 'D' TO WHAT-MAP-FLAG                              
@@ -150,49 +271,407 @@
                PERFORM ABNORMAL-EXIT-PARA                             
            END-EVALUATE                                               
            EXIT.                                                      
-       ABNORMAL-EXIT-PARA.                                            
-           EXEC CICS                                        
-           SEND TEXT FROM(ERROR-MSG)                        
-           ERASE                                            
-           END-EXEC                                         
-           EXEC CICS                                        
-           RETURN END-EXEC                                  
-           GOBACK.                                          
-       CHECK-USER-NAME-PARA.                                
-            EXEC CICS                                       
-            READ FILE('USERS')                              
-            INTO(FS-USERS)                                  
-            RIDFLD(USERS-USERNAME)                          
-            RESP(RESPCODE)                                  
-            END-EXEC                                        
-            EVALUATE RESPCODE                               
-            WHEN DFHRESP(NORMAL)                            
-                 MOVE 'Y' TO IF-USERNAME-VALID              
-            WHEN DFHRESP(NOTFND)                         
-                 MOVE 'N' TO IF-USERNAME-VALID           
-            END-EVALUATE                                 
-           EXIT.                                         
-       SEND-TO-THE-TASKS-FILE.                           
-           MOVE WS-USERNAME TO T-USERNAME                
-           MOVE WS-TASKID TO T-TASKID                    
-           MOVE WS-TASKVALUE TO T-TASKVALUE              
-           EXEC CICS                                     
-           WRITE FILE('TASKS')                           
-           RIDFLD(T-TASKID)                              
-           FROM(FS-TASKS)                                
-           RESP(RESPCODE)                                
-           END-EXEC                                      
-           EVALUATE RESPCODE                             
-           WHEN DFHRESP(NORMAL)                          
-               MOVE SUCCESS-MSG TO MSGO                  
-           WHEN DFHRESP(DUPKEY)                     
-               MOVE DUPKEY-MSG TO MSGO              
-           WHEN OTHER                               
-               MOVE ERROR-MSG TO MSGO               
-           END-EVALUATE                             
-               MOVE 'D' TO WHAT-MAP-FLAG            
-               PERFORM SEND-THE-MAP-PARA            
-           EXIT.                                    
+       ABNORMAL-EXIT-PARA.
+           EXEC CICS
+           SEND TEXT FROM(ERROR-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN END-EXEC
+           GOBACK.
+       REJECT-NO-IDENTITY-PARA.
+           EXEC CICS
+           SEND TEXT FROM(NOT-VIA-LOGON-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       REJECT-NOT-ADMIN-PARA.
+           EXEC CICS
+           SEND TEXT FROM(NOT-ADMIN-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       REJECT-SESSION-EXPIRED-PARA.
+           EXEC CICS
+           SEND TEXT FROM(SESSION-EXPIRED-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       CHECK-SESSION-TIMEOUT-PARA.
+      * SAME ELAPSED-TIME CHECK USED BY USLOGP/USSHOWP, VIA THE SAME
+      * SUBTMO SUBPROGRAM - GUARDS BOTH THE FIRST-ARRIVAL DOOR FROM
+      * USMAINP AND EVERY LATER RE-ENTRY WHILE SITTING ON THIS SCREEN
+           MOVE COM-LOGIN-DATE TO SUB-LOGIN-DATE
+           MOVE COM-LOGIN-TIME TO SUB-LOGIN-TIME
+           EXEC CICS
+           LINK PROGRAM('SUBTMO') COMMAREA(SUB-TIMEOUT-DATA)
+           END-EXEC
+           EXIT.
+       UPDATE-EXISTING-TASK-PARA.
+      * REWRITES A TASK ALREADY ON FILE INSTEAD OF WRITING A NEW ONE.
+      * TASK STATUS IS LEFT ALONE - CORRECTING THE DETAILS OF A TASK
+      * THAT IS ALREADY IN PROGRESS SHOULDN'T PUT IT BACK TO OPEN
+           EXEC CICS
+           READ FILE('TASKS')
+           INTO(FS-TASKS)
+           RIDFLD(WS-TASKID)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+      * REASSIGNING TO A DIFFERENT USER THROUGH A CORRECTION IS THE
+      * SAME AS A NEW ASSIGNMENT AS FAR AS THE OPEN-TASK CEILING GOES -
+      * UNDER-TASK-LIMIT WAS ALREADY COMPUTED FOR WS-USERNAME BY
+      * CHECK-USER-NAME-PARA UP IN SAVE-TASK-PARA, SO IT ONLY NEEDS
+      * ENFORCING HERE WHEN THE OWNER IS ACTUALLY CHANGING
+               IF T-USERNAME NOT = WS-USERNAME AND
+                  NOT UNDER-TASK-LIMIT THEN
+                   EXEC CICS
+                   UNLOCK FILE('TASKS')
+                   NOHANDLE
+                   END-EXEC
+                   MOVE TOO-MANY-TASKS-MSG TO MSGO
+                   MOVE 'TOOMANY' TO AUD-OUTCOME
+                   MOVE 'UPDATE' TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-PARA
+               ELSE
+               MOVE WS-USERNAME TO T-USERNAME
+               MOVE WS-TASKVALUE TO T-TASKVALUE
+               MOVE WS-PRIORITY TO T-PRIORITY
+               MOVE WS-DUEDATE TO T-DUEDATE
+               EXEC CICS
+               REWRITE FILE('TASKS')
+               FROM(FS-TASKS)
+               RESP(RESPCODE)
+               END-EXEC
+               IF RESPCODE = DFHRESP(NORMAL) THEN
+                   MOVE TASK-UPDATED-MSG TO MSGO
+                   MOVE WS-TASKID TO TASKIDO
+                   MOVE 'UPDATED' TO AUD-OUTCOME
+               ELSE
+                   MOVE ERROR-MSG TO MSGO
+                   MOVE 'ERROR' TO AUD-OUTCOME
+               END-IF
+               MOVE 'UPDATE' TO AUD-ACTION
+               PERFORM WRITE-AUDIT-PARA
+               END-IF
+           WHEN DFHRESP(NOTFND)
+               MOVE TASK-NOT-FND-MSG TO MSGO
+               MOVE 'NOTFND' TO AUD-OUTCOME
+               MOVE 'UPDATE' TO AUD-ACTION
+               PERFORM WRITE-AUDIT-PARA
+           WHEN OTHER
+               MOVE ERROR-MSG TO MSGO
+               MOVE 'ERROR' TO AUD-OUTCOME
+               MOVE 'UPDATE' TO AUD-ACTION
+               PERFORM WRITE-AUDIT-PARA
+           END-EVALUATE
+           MOVE LOW-VALUES TO COM-EDIT-TASKID
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           EXIT.
+       LOOKUP-FOR-CORRECTION-PARA.
+      * PULLS AN EXISTING TASK BACK ONTO THE SCREEN SO ITS FIELDS CAN
+      * BE AMENDED. THE NEXT ENTER KEY WILL REWRITE THIS SAME TASKID
+      * INSTEAD OF ASSIGNING A NEW ONE, VIA COM-EDIT-TASKID
+           MOVE LOW-VALUES TO MAP1I
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('MAINMAP')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               IF TASKIDI = SPACE OR TASKIDI = LOW-VALUES OR
+                  TASKIDI = '__________' THEN
+                   MOVE MAPFAIL-MSG TO MSGO
+                   MOVE LOW-VALUES TO COM-EDIT-TASKID
+               ELSE
+                   MOVE TASKIDI TO T-TASKID
+                   EXEC CICS
+                   READ FILE('TASKS')
+                   INTO(FS-TASKS)
+                   RIDFLD(T-TASKID)
+                   RESP(RESPCODE)
+                   END-EXEC
+                   IF RESPCODE = DFHRESP(NORMAL) THEN
+                       MOVE T-TASKID TO TASKIDO
+                       MOVE T-USERNAME TO USERO
+                       MOVE T-DESC-1 TO POLE1O
+                       MOVE T-DESC-2 TO POLE2O
+                       MOVE T-DESC-3 TO POLE3O
+                       MOVE T-DESC-4 TO POLE4O
+                       MOVE T-PRIORITY TO PRIORITYO
+                       MOVE T-DUEDATE TO DUEDATEO
+                       MOVE T-TASKID TO COM-EDIT-TASKID
+                       MOVE CORRECT-PROMPT-MSG TO MSGO
+                   ELSE
+                       MOVE TASK-NOT-FND-MSG TO MSGO
+                       MOVE LOW-VALUES TO COM-EDIT-TASKID
+                   END-IF
+               END-IF
+           WHEN DFHRESP(MAPFAIL)
+               MOVE MAPFAIL-MSG TO MSGO
+           WHEN OTHER
+               MOVE ERROR-MSG TO MSGO
+           END-EVALUATE
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           EXIT.
+       CANCEL-TASK-PARA.
+      * MARKS THE TASKID TYPED ON THE SCREEN AS CANCELLED RATHER THAN
+      * DELETING IT OUTRIGHT, SO THE ASSIGNMENT STAYS ON FILE FOR
+      * WHOEVER LATER LOOKS BACK OVER WHAT WAS ASKED OF A USER
+           MOVE LOW-VALUES TO MAP1I
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('MAINMAP')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               IF TASKIDI = SPACE OR TASKIDI = LOW-VALUES OR
+                  TASKIDI = '__________' THEN
+                   MOVE MAPFAIL-MSG TO MSGO
+               ELSE
+                   MOVE TASKIDI TO T-TASKID
+                   EXEC CICS
+                   READ FILE('TASKS')
+                   INTO(FS-TASKS)
+                   RIDFLD(T-TASKID)
+                   UPDATE
+                   RESP(RESPCODE)
+                   END-EXEC
+                   EVALUATE RESPCODE
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'X' TO T-STATUS
+                       EXEC CICS
+                       REWRITE FILE('TASKS')
+                       FROM(FS-TASKS)
+                       RESP(RESPCODE)
+                       END-EXEC
+                       IF RESPCODE = DFHRESP(NORMAL) THEN
+                           MOVE TASK-CANCELLED-MSG TO MSGO
+                           MOVE T-TASKID TO TASKIDO
+                           IF T-TASKID = COM-EDIT-TASKID THEN
+                               MOVE LOW-VALUES TO COM-EDIT-TASKID
+                           END-IF
+                           MOVE 'CANCELLED' TO AUD-OUTCOME
+                       ELSE
+                           MOVE ERROR-MSG TO MSGO
+                           MOVE 'ERROR' TO AUD-OUTCOME
+                       END-IF
+                       MOVE T-TASKID TO WS-TASKID
+                       MOVE T-USERNAME TO WS-USERNAME
+                       MOVE 'CANCEL' TO AUD-ACTION
+                       PERFORM WRITE-AUDIT-PARA
+                   WHEN DFHRESP(NOTFND)
+                       MOVE TASK-NOT-FND-MSG TO MSGO
+                       MOVE TASKIDI TO WS-TASKID
+                       MOVE SPACE TO WS-USERNAME
+                       MOVE 'NOTFND' TO AUD-OUTCOME
+                       MOVE 'CANCEL' TO AUD-ACTION
+                       PERFORM WRITE-AUDIT-PARA
+                   WHEN OTHER
+                       MOVE ERROR-MSG TO MSGO
+                       MOVE TASKIDI TO WS-TASKID
+                       MOVE SPACE TO WS-USERNAME
+                       MOVE 'ERROR' TO AUD-OUTCOME
+                       MOVE 'CANCEL' TO AUD-ACTION
+                       PERFORM WRITE-AUDIT-PARA
+                   END-EVALUATE
+               END-IF
+           WHEN DFHRESP(MAPFAIL)
+               MOVE MAPFAIL-MSG TO MSGO
+           WHEN OTHER
+               MOVE ERROR-MSG TO MSGO
+           END-EVALUATE
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           EXIT.
+       CHECK-USER-NAME-PARA.
+            EXEC CICS
+            READ FILE('USERS')
+            INTO(FS-USERS)
+            RIDFLD(USERS-USERNAME)
+            RESP(RESPCODE)
+            END-EXEC
+            EVALUATE RESPCODE
+            WHEN DFHRESP(NORMAL)
+      * A DISABLED ACCOUNT IS NOT A VALID ASSIGNMENT TARGET EVEN THOUGH
+      * THE RECORD EXISTS - SAME USER-NOT-FND MESSAGING AS A MISSING ONE
+                 IF USERS-IS-DISABLED THEN
+                     MOVE 'N' TO IF-USERNAME-VALID
+                 ELSE
+                     MOVE 'Y' TO IF-USERNAME-VALID
+                     PERFORM COUNT-OPEN-TASKS-PARA
+                 END-IF
+            WHEN DFHRESP(NOTFND)
+                 MOVE 'N' TO IF-USERNAME-VALID
+            END-EVALUATE
+           EXIT.
+       COUNT-OPEN-TASKS-PARA.
+      * COUNTS THIS USER'S OPEN/IN-PROGRESS TASKS BY BROWSING THE
+      * TASKSU ALTERNATE-INDEX PATH (KEYED BY T-USERNAME) SO ONLY THIS
+      * USER'S OWN ROWS ARE EVER READ, NOT THE WHOLE TASKS FILE
+           MOVE 0 TO OPEN-TASK-COUNT
+           MOVE USERS-USERNAME TO T-USERNAME
+           EXEC CICS
+           STARTBR FILE('TASKSU')
+           RIDFLD(T-USERNAME)
+           RESP(RESPCODE)
+           END-EXEC
+           IF RESPCODE = DFHRESP(NORMAL) THEN
+               PERFORM UNTIL RESPCODE NOT = DFHRESP(NORMAL)
+                   OR T-USERNAME NOT = USERS-USERNAME
+                   EXEC CICS
+                   READNEXT FILE('TASKSU')
+                   RIDFLD(T-USERNAME)
+                   INTO(FS-TASKS)
+                   RESP(RESPCODE)
+                   END-EXEC
+                   IF RESPCODE = DFHRESP(NORMAL) THEN
+                       IF T-USERNAME = USERS-USERNAME AND
+                          (T-STATUS-OPEN OR T-STATUS-IN-PROGRESS) THEN
+                           ADD 1 TO OPEN-TASK-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS
+               ENDBR FILE('TASKSU')
+               NOHANDLE
+               END-EXEC
+           END-IF
+           IF OPEN-TASK-COUNT < MAX-OPEN-TASKS THEN
+               MOVE 'Y' TO IF-UNDER-TASK-LIMIT
+           ELSE
+               MOVE 'N' TO IF-UNDER-TASK-LIMIT
+           END-IF
+           EXIT.
+       SEND-TO-THE-TASKS-FILE.
+           MOVE 'ASSIGN' TO AUD-ACTION
+           MOVE WS-USERNAME TO T-USERNAME
+           MOVE WS-TASKID TO T-TASKID
+           MOVE WS-TASKVALUE TO T-TASKVALUE
+           MOVE WS-PRIORITY TO T-PRIORITY
+           MOVE WS-DUEDATE TO T-DUEDATE
+           MOVE 'O' TO T-STATUS
+           MOVE ZERO TO T-COMPLETED-DATE
+           MOVE ZERO TO T-COMPLETED-TIME
+           EXEC CICS
+           WRITE FILE('TASKS')
+           RIDFLD(T-TASKID)
+           FROM(FS-TASKS)
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               MOVE SUCCESS-MSG TO MSGO
+               MOVE WS-TASKID TO TASKIDO
+               MOVE 'ASSIGNED' TO AUD-OUTCOME
+      * DUPKEY IS NO LONGER A ROUTINE PATH SINCE THE ID COMES FROM
+      * THE TASKCTR COUNTER - KEPT AS A SAFETY NET ONLY
+           WHEN DFHRESP(DUPKEY)
+               MOVE DUPKEY-MSG TO MSGO
+               MOVE 'DUPKEY' TO AUD-OUTCOME
+           WHEN OTHER
+               MOVE ERROR-MSG TO MSGO
+               MOVE 'ERROR' TO AUD-OUTCOME
+           END-EVALUATE
+               PERFORM WRITE-AUDIT-PARA
+               MOVE 'D' TO WHAT-MAP-FLAG
+               PERFORM SEND-THE-MAP-PARA
+           EXIT.
+       WRITE-AUDIT-PARA.
+      * ONE AUDIT ROW PER TASK ASSIGNMENT ATTEMPT, WHATEVER THE OUTCOME
+           PERFORM GENERATE-AUDIT-SEQ-PARA
+           MOVE EIBDATE TO AUD-DATE
+           MOVE EIBTIME TO AUD-TIME
+           MOVE EIBTRMID TO AUD-TERMID
+           MOVE COM-USERNAME TO AUD-OPERATOR
+           MOVE WS-TASKID TO AUD-DETAIL-TASKID
+           MOVE WS-USERNAME TO AUD-DETAIL-USERNAME
+           EXEC CICS
+           WRITE FILE('AUDIT')
+           RIDFLD(AUD-KEY)
+           FROM(FS-AUDIT)
+           RESP(RESPCODE)
+           END-EXEC
+           EXIT.
+       GENERATE-AUDIT-SEQ-PARA.
+      * PULLS THE NEXT AUDIT SEQUENCE NUMBER FROM THE SAME CONTROL FILE
+      * THE TASKID COUNTER USES, JUST UNDER ITS OWN KEY
+           MOVE 'AUDITCTR' TO CTL-KEY
+           EXEC CICS
+           READ FILE('CONTROL')
+           INTO(FS-CONTROL)
+           RIDFLD(CTL-KEY)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               ADD 1 TO CTL-NEXT-TASKID
+               EXEC CICS
+               REWRITE FILE('CONTROL')
+               FROM(FS-CONTROL)
+               RESP(RESPCODE)
+               END-EXEC
+           WHEN DFHRESP(NOTFND)
+               MOVE 1 TO CTL-NEXT-TASKID
+               EXEC CICS
+               WRITE FILE('CONTROL')
+               RIDFLD(CTL-KEY)
+               FROM(FS-CONTROL)
+               RESP(RESPCODE)
+               END-EXEC
+           END-EVALUATE
+           MOVE CTL-NEXT-TASKID TO AUD-SEQ
+           EXIT.
+       GENERATE-TASKID-PARA.
+      * PULLS THE NEXT TASKID FROM THE TASKCTR CONTROL RECORD.
+      * READ...UPDATE + REWRITE MAKES THE INCREMENT ATOMIC ACROSS
+      * HOWEVER MANY ADMINS ARE ASSIGNING TASKS AT ONCE
+           MOVE 'TASKCTR' TO CTL-KEY
+           EXEC CICS
+           READ FILE('CONTROL')
+           INTO(FS-CONTROL)
+           RIDFLD(CTL-KEY)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+               ADD 1 TO CTL-NEXT-TASKID
+               EXEC CICS
+               REWRITE FILE('CONTROL')
+               FROM(FS-CONTROL)
+               RESP(RESPCODE)
+               END-EXEC
+           WHEN DFHRESP(NOTFND)
+      * FIRST TASK EVER ASSIGNED - SEED THE COUNTER
+               MOVE 1 TO CTL-NEXT-TASKID
+               EXEC CICS
+               WRITE FILE('CONTROL')
+               RIDFLD(CTL-KEY)
+               FROM(FS-CONTROL)
+               RESP(RESPCODE)
+               END-EXEC
+           END-EVALUATE
+           MOVE SPACES TO WS-TASKID
+           STRING 'T' CTL-NEXT-TASKID DELIMITED BY SIZE
+             INTO WS-TASKID
+           EXIT.
        FIRST-TIME-RUN-PARA.                         
            MOVE LOW-VALUES TO MAP1O                 
            MOVE 'M' TO WHAT-MAP-FLAG                
