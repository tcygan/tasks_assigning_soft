@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USMAINP.
+      * PROGRAM IS THE LOGGED-IN USER'S OWN TASK PANEL.
+      * USLOGP XCTL'S HERE ONCE SUBLOG HAS CONFIRMED A GOOD LOGON.
+      * USER CAN PAGE THROUGH THE TASKS ASSIGNED TO HIM (T-USERNAME
+      * ON THE TASKS FILE MATCHING HIS OWN LOGON NAME) USING THE SAME
+      * PF5/PF6 PAGING STYLE ALREADY USED BY USSHOWP. PF7 IS ALSO WHERE
+      * A USER CLOSES OUT HIS OWN WORK - MARKING A TASK COMPLETE HERE
+      * STAMPS T-COMPLETED-DATE/T-COMPLETED-TIME, SEPARATE FROM AND
+      * WITHOUT NEEDING THE ADMIN-ONLY MAINMAPP ASSIGNMENT SCREEN.
+      * USLOGP'S COMMAREA NOW CARRIES A LOGIN DATE/TIME - THIS PROGRAM
+      * CHECKS IT ITSELF ON FIRST ARRIVAL AND ON EVERY RE-ENTRY (THE
+      * SAME SUBTMO CHECK USLOGP/MAINMAPP/USSHOWP ALREADY USE), SINCE
+      * THIS IS THE SCREEN A USER IS MOST LIKELY TO LEAVE SITTING OPEN
+      * OVERNIGHT. IT ALSO STILL CARRIES THE LOGIN DATE/TIME THROUGH TO
+      * MAINMAPP'S PF8 DOOR, WHICH RE-CHECKS IT INDEPENDENTLY.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY USMAIN.
+           COPY DFHAID.
+       01 WS-COMMAREA.
+           05 COM-USERNAME PIC X(20).
+           05 COM-ROLE PIC X.
+               88 COM-ROLE-ADMIN VALUE 'A'.
+           05 SUCCESSFULL-LOGIN PIC X.
+           05 COM-LOGIN-DATE PIC 9(7).
+           05 COM-LOGIN-TIME PIC 9(7).
+           05 COM-LAST-TASKID PIC X(10).
+           05 COM-FIRST-TASKID PIC X(10).
+       01 RESPCODE PIC S9(8) COMP.
+           COPY TASKSREC.
+       01 SUB-TIMEOUT-DATA.
+           05 SUB-LOGIN-DATE PIC 9(7).
+           05 SUB-LOGIN-TIME PIC 9(7).
+           05 SUB-TIMEOUT-STATUS PIC X.
+               88 SUB-SESSION-EXPIRED VALUE 'Y'.
+       01 MSG-FOR-USER.
+           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 ENFILE-MSG PIC X(15) VALUE 'END OF THE DATA'.
+           05 ERROR-MSG PIC X(13) VALUE 'ERROR OCCURED'.
+           05 NO-TASKS-MSG PIC X(24) VALUE 'YOU HAVE NO TASKS TO SEE'.
+           05 MAPFAIL-MSG PIC X(24) VALUE 'YOU NEED TO PROVIDE DATA'.
+           05 NOT-YOUR-TASK-MSG PIC X(24) VALUE 'NOT ONE OF YOUR TASKS'.
+           05 BAD-STATUS-MSG PIC X(44) VALUE
+              'STATUS MUST BE I (IN PROG.) OR C (COMPLETE)'.
+           05 STATUS-OK-MSG PIC X(23) VALUE 'TASK STATUS WAS UPDATED'.
+           05 NOT-ADMIN-MSG PIC X(24) VALUE 'PF8 IS FOR ADMINS ONLY'.
+           05 SESSION-EXPIRED-MSG PIC X(38) VALUE
+              'SESSION EXPIRED - PLEASE LOG IN AGAIN'.
+           05 NOT-VIA-LOGON-MSG PIC X(30) VALUE
+              'YOU MUST LOG IN TO USE THIS'.
+       01 WHAT-MAP-FLAG PIC X.
+           88 DATA-ONLY VALUE 'D'.
+           88 WHOLE-MAP VALUE 'M'.
+       01 IF-STARTBR-CORRECT PIC X.
+           88 STARTBR-CORRECT VALUE 'Y'.
+       01 IF-FOUND-THIS-TIME PIC X.
+           88 FOUND-THIS-TIME VALUE 'Y'.
+       01 ITER PIC 99.
+       01 MATCH-COUNT PIC 99.
+       01 WS-LINE PIC X(55).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(56).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN.
+           IF EIBCALEN = 36 THEN
+      * FIRST ARRIVAL HERE, XCTL'D FROM USLOGP WITH JUST THE LOGON
+      * COMMAREA - START OUR OWN BROWSE FROM THE TOP
+               MOVE LOW-VALUES TO WS-COMMAREA
+               MOVE DFHCOMMAREA(1:36) TO WS-COMMAREA(1:36)
+               PERFORM CHECK-SESSION-TIMEOUT-PARA
+               IF SUB-SESSION-EXPIRED THEN
+                   PERFORM REJECT-SESSION-EXPIRED-PARA
+               ELSE
+                   MOVE LOW-VALUES TO COM-LAST-TASKID
+                   PERFORM READ-8-NEXT-PARA
+                   MOVE 'M' TO WHAT-MAP-FLAG
+                   PERFORM SEND-THE-MAP-PARA
+               END-IF
+           ELSE
+             IF EIBCALEN = 0 THEN
+      * STARTED DIRECTLY WITHOUT COMING THROUGH THE LOGON FLOW - THERE
+      * IS NO IDENTITY TO CHECK A SESSION AGAINST SO IT IS REFUSED
+                 PERFORM REJECT-NO-IDENTITY-PARA
+             ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM CHECK-SESSION-TIMEOUT-PARA
+               IF SUB-SESSION-EXPIRED THEN
+                   PERFORM REJECT-SESSION-EXPIRED-PARA
+               ELSE
+               EVALUATE EIBAID
+               WHEN DFHPF6 PERFORM READ-8-NEXT-PARA
+               WHEN DFHPF5 PERFORM READ-8-PREV-PARA
+               WHEN DFHPF7 PERFORM UPDATE-STATUS-PARA
+               WHEN DFHPF8 PERFORM GOTO-ASSIGN-PARA
+               WHEN DFHPF9 PERFORM GOTO-USRMNT-PARA
+               WHEN DFHPF3
+                    EXEC CICS
+                    SEND TEXT FROM(EXIT-MSG)
+                    ERASE
+                    END-EXEC
+                    EXEC CICS
+                    RETURN
+                    END-EXEC
+               WHEN OTHER
+                    MOVE INVALID-KEY-MSG TO MSGO
+                    MOVE 'D' TO WHAT-MAP-FLAG
+                    PERFORM SEND-THE-MAP-PARA
+               END-EVALUATE
+               END-IF
+             END-IF
+           END-IF
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS
+           RETURN TRANSID('UMAI') COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           GOBACK.
+       SEND-THE-MAP-PARA.
+           EVALUATE TRUE
+           WHEN DATA-ONLY
+                EXEC CICS
+                SEND MAP('MAP1') MAPSET('USMAIN')
+                FROM(MAP1O)
+                DATAONLY
+                FREEKB
+                NOHANDLE
+                END-EXEC
+           WHEN WHOLE-MAP
+                EXEC CICS
+                SEND MAP('MAP1') MAPSET('USMAIN')
+                FROM(MAP1O)
+                ERASE
+                NOHANDLE
+                END-EXEC
+           END-EVALUATE
+           EXIT.
+       UPDATE-STATUS-PARA.
+      * LETS THE LOGGED-IN USER FLIP ONE OF HIS OWN TASKS TO
+      * IN-PROGRESS OR COMPLETE. SELI/NEWSTATI ARE TYPED ON THE
+      * SAME PANEL AS THE TASK LISTING.
+           MOVE LOW-VALUES TO MAP1I
+           EXEC CICS
+           RECEIVE MAP('MAP1') MAPSET('USMAIN')
+           INTO(MAP1I)
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+                IF SELI = SPACE OR SELI = LOW-VALUES OR
+                   SELI = '__________' THEN
+                    MOVE MAPFAIL-MSG TO MSGO
+                ELSE
+                    IF NEWSTATI = 'I' OR NEWSTATI = 'C' THEN
+                        PERFORM REWRITE-STATUS-PARA
+                    ELSE
+                        MOVE BAD-STATUS-MSG TO MSGO
+                    END-IF
+                END-IF
+           WHEN DFHRESP(MAPFAIL)
+                MOVE MAPFAIL-MSG TO MSGO
+           WHEN OTHER
+                MOVE ERROR-MSG TO MSGO
+           END-EVALUATE
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           EXIT.
+       GOTO-ASSIGN-PARA.
+      * ADMIN-ONLY DOOR INTO THE TASK-ASSIGNMENT TRANSACTION. THE
+      * CALLER'S USERNAME, ROLE AND LOGIN TIME ARE PASSED ON - MAINMAPP
+      * DOES ITS OWN ROLE CHECK AND SESSION-TIMEOUT CHECK RATHER THAN
+      * TRUSTING THIS ONE
+           IF COM-ROLE-ADMIN THEN
+               EXEC CICS
+               XCTL PROGRAM('MAINMAPP') COMMAREA(WS-COMMAREA(1:36))
+               END-EXEC
+           ELSE
+               MOVE NOT-ADMIN-MSG TO MSGO
+               MOVE 'D' TO WHAT-MAP-FLAG
+               PERFORM SEND-THE-MAP-PARA
+           END-IF
+           EXIT.
+       GOTO-USRMNT-PARA.
+      * ADMIN-ONLY DOOR INTO THE USER-MAINTENANCE TRANSACTION. SAME
+      * PATTERN AS GOTO-ASSIGN-PARA - IDENTITY AND LOGIN TIME ARE BOTH
+      * PASSED ON, AND USRMNTP DOES ITS OWN ROLE CHECK AND SESSION-
+      * TIMEOUT CHECK RATHER THAN TRUSTING THIS ONE
+           IF COM-ROLE-ADMIN THEN
+               EXEC CICS
+               XCTL PROGRAM('USRMNTP') COMMAREA(WS-COMMAREA(1:36))
+               END-EXEC
+           ELSE
+               MOVE NOT-ADMIN-MSG TO MSGO
+               MOVE 'D' TO WHAT-MAP-FLAG
+               PERFORM SEND-THE-MAP-PARA
+           END-IF
+           EXIT.
+       REJECT-SESSION-EXPIRED-PARA.
+           EXEC CICS
+           SEND TEXT FROM(SESSION-EXPIRED-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       REJECT-NO-IDENTITY-PARA.
+           EXEC CICS
+           SEND TEXT FROM(NOT-VIA-LOGON-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           EXIT.
+       CHECK-SESSION-TIMEOUT-PARA.
+      * SAME ELAPSED-TIME CHECK USED BY USLOGP/MAINMAPP/USSHOWP, VIA
+      * THE SAME SUBTMO SUBPROGRAM - GUARDS BOTH THE FIRST-ARRIVAL DOOR
+      * FROM USLOGP AND EVERY LATER RE-ENTRY WHILE SITTING ON THIS
+      * SCREEN, SINCE THIS IS THE PANEL MOST LIKELY TO BE LEFT OPEN
+           MOVE COM-LOGIN-DATE TO SUB-LOGIN-DATE
+           MOVE COM-LOGIN-TIME TO SUB-LOGIN-TIME
+           EXEC CICS
+           LINK PROGRAM('SUBTMO') COMMAREA(SUB-TIMEOUT-DATA)
+           END-EXEC
+           EXIT.
+       REWRITE-STATUS-PARA.
+           MOVE SELI TO T-TASKID
+           EXEC CICS
+           READ FILE('TASKS')
+           INTO(FS-TASKS)
+           RIDFLD(T-TASKID)
+           UPDATE
+           RESP(RESPCODE)
+           END-EXEC
+           EVALUATE RESPCODE
+           WHEN DFHRESP(NORMAL)
+                IF T-USERNAME NOT = COM-USERNAME THEN
+                    MOVE NOT-YOUR-TASK-MSG TO MSGO
+                    EXEC CICS
+                    UNLOCK FILE('TASKS')
+                    NOHANDLE
+                    END-EXEC
+                ELSE
+                    IF T-STATUS-CANCELLED OR T-STATUS-COMPLETE THEN
+      * A CANCELLED OR COMPLETED TASK IS DONE - NEWSTATI IS NOT
+      * ALLOWED TO REACTIVATE A CANCELLED TASK OR RE-STAMP A
+      * COMPLETED ONE BACK AND FORTH THROUGH THIS SELF-SERVICE SCREEN
+                        MOVE BAD-STATUS-MSG TO MSGO
+                        EXEC CICS
+                        UNLOCK FILE('TASKS')
+                        NOHANDLE
+                        END-EXEC
+                    ELSE
+                        MOVE NEWSTATI TO T-STATUS
+                        IF T-STATUS-COMPLETE THEN
+      * SELF-SERVICE COMPLETION - STAMP WHEN THE USER CLOSED IT OUT
+                            MOVE EIBDATE TO T-COMPLETED-DATE
+                            MOVE EIBTIME TO T-COMPLETED-TIME
+                        END-IF
+                        EXEC CICS
+                        REWRITE FILE('TASKS')
+                        FROM(FS-TASKS)
+                        RESP(RESPCODE)
+                        END-EXEC
+                        IF RESPCODE = DFHRESP(NORMAL) THEN
+                            MOVE STATUS-OK-MSG TO MSGO
+                        ELSE
+                            MOVE ERROR-MSG TO MSGO
+                        END-IF
+                    END-IF
+                END-IF
+           WHEN DFHRESP(NOTFND)
+                MOVE INVALID-KEY-MSG TO MSGO
+           WHEN OTHER
+                MOVE ERROR-MSG TO MSGO
+           END-EVALUATE
+           EXIT.
+       STARTBR-PARA.
+           EXEC CICS
+           STARTBR
+           FILE('TASKS')
+           RIDFLD(T-TASKID)
+           RESP(RESPCODE)
+           END-EXEC
+           IF RESPCODE = DFHRESP(NORMAL) THEN
+              MOVE 'Y' TO IF-STARTBR-CORRECT
+           ELSE
+              MOVE 'N' TO IF-STARTBR-CORRECT
+           END-IF
+           EXIT.
+       ENDBR-PARA.
+           EXEC CICS
+           ENDBR FILE('TASKS')
+           NOHANDLE
+           END-EXEC
+           EXIT.
+       STARTBR-TASKSU-PARA.
+      * POSITIONS ON THE TASKSU ALTERNATE-INDEX PATH (KEYED BY
+      * T-USERNAME) SO A FORWARD BROWSE ONLY EVER SEES THIS USER'S
+      * OWN ROWS INSTEAD OF WALKING THE WHOLE FILE
+           EXEC CICS
+           STARTBR
+           FILE('TASKSU')
+           RIDFLD(T-USERNAME)
+           RESP(RESPCODE)
+           END-EXEC
+           IF RESPCODE = DFHRESP(NORMAL) THEN
+              MOVE 'Y' TO IF-STARTBR-CORRECT
+           ELSE
+              MOVE 'N' TO IF-STARTBR-CORRECT
+           END-IF
+           EXIT.
+       ENDBR-TASKSU-PARA.
+           EXEC CICS
+           ENDBR FILE('TASKSU')
+           NOHANDLE
+           END-EXEC
+           EXIT.
+       READ-8-NEXT-PARA.
+      * SCANS FORWARD FROM COM-LAST-TASKID ON THE TASKSU ALTERNATE
+      * INDEX - THE BROWSE IS ALREADY SCOPED TO THIS USER'S OWN ROWS
+      * SO THERE IS NO NEED TO WALK ANYONE ELSE'S TASKS TO GET PAST THEM
+           MOVE LOW-VALUES TO MAP1O
+           MOVE COM-USERNAME TO T-USERNAME
+           PERFORM STARTBR-TASKSU-PARA
+           IF STARTBR-CORRECT THEN
+              MOVE 0 TO MATCH-COUNT
+              PERFORM VARYING ITER FROM 1 BY 1 UNTIL ITER > 8
+                 PERFORM FIND-NEXT-OWN-TASK-PARA
+                 IF FOUND-THIS-TIME THEN
+                     ADD 1 TO MATCH-COUNT
+                     IF ITER = 1 THEN
+                         MOVE T-TASKID TO COM-FIRST-TASKID
+                     END-IF
+                     STRING T-TASKID ' ' T-TASKVALUE(1:44)
+                       DELIMITED BY SIZE INTO WS-LINE
+                     MOVE WS-LINE TO POLEO(ITER)
+                     MOVE T-TASKID TO COM-LAST-TASKID
+                 ELSE
+                     MOVE '____________________________________'
+                       TO POLEO(ITER)
+                 END-IF
+              END-PERFORM
+              IF MATCH-COUNT = 0 THEN
+                  MOVE NO-TASKS-MSG TO MSGO
+              END-IF
+           ELSE
+              MOVE ERROR-MSG TO MSGO
+           END-IF
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           PERFORM ENDBR-TASKSU-PARA
+           EXIT.
+       FIND-NEXT-OWN-TASK-PARA.
+      * READS FORWARD WITHIN THIS USER'S OWN GROUP OF DUPLICATE KEYS ON
+      * TASKSU, SKIPPING ANYTHING AT OR BEFORE COM-LAST-TASKID (ALREADY
+      * SHOWN ON AN EARLIER PAGE), UNTIL A FRESH ROW TURNS UP OR THE
+      * BROWSE RUNS INTO THE NEXT USER'S ROWS (END OF THIS USER'S GROUP)
+           MOVE 'N' TO IF-STARTBR-CORRECT
+           MOVE 'N' TO IF-FOUND-THIS-TIME
+           PERFORM UNTIL STARTBR-CORRECT
+              EXEC CICS READNEXT FILE('TASKSU')
+              RIDFLD(T-USERNAME)
+              RESP(RESPCODE)
+              INTO(FS-TASKS)
+              END-EXEC
+              EVALUATE RESPCODE
+              WHEN DFHRESP(NORMAL)
+                  IF T-USERNAME NOT = COM-USERNAME THEN
+      * RUN OFF THE END OF THIS USER'S GROUP - NO MORE TO SHOW
+                      MOVE 'Y' TO IF-STARTBR-CORRECT
+                  ELSE
+                      IF T-TASKID > COM-LAST-TASKID THEN
+                          MOVE 'Y' TO IF-FOUND-THIS-TIME
+                          MOVE 'Y' TO IF-STARTBR-CORRECT
+                      END-IF
+                  END-IF
+              WHEN OTHER
+      * ENDFILE OR ERROR - STOP LOOKING
+                  MOVE 'Y' TO IF-STARTBR-CORRECT
+              END-EVALUATE
+           END-PERFORM
+           EXIT.
+       READ-8-PREV-PARA.
+           MOVE LOW-VALUES TO MAP1O
+           MOVE COM-FIRST-TASKID TO T-TASKID
+           PERFORM STARTBR-PARA
+           IF STARTBR-CORRECT THEN
+      * FIRST WE NEED TO READNEXT ONE TIME TO BE ABLE TO CONTINUE
+      * WITHOUT ERRORS - SAME IDIOM USSHOWP'S READ-8-PREV-PARA USES,
+      * SINCE A STARTBR POSITIONED ON COM-FIRST-TASKID OTHERWISE
+      * LEAVES THE VERY FIRST READPREV LOOKING AT THE RECORD BEFORE IT
+              EXEC CICS
+              READNEXT FILE('TASKS')
+              INTO(FS-TASKS)
+              RESP(RESPCODE)
+              RIDFLD(T-TASKID)
+              END-EXEC
+              IF RESPCODE = DFHRESP(NORMAL) THEN
+                 MOVE 0 TO MATCH-COUNT
+                 PERFORM VARYING ITER FROM 8 BY -1 UNTIL ITER < 1
+                    PERFORM FIND-PREV-OWN-TASK-PARA
+                    IF FOUND-THIS-TIME THEN
+                        ADD 1 TO MATCH-COUNT
+                        IF ITER = 8 THEN
+                            MOVE T-TASKID TO COM-LAST-TASKID
+                        END-IF
+                        STRING T-TASKID ' ' T-TASKVALUE(1:44)
+                          DELIMITED BY SIZE INTO WS-LINE
+                        MOVE WS-LINE TO POLEO(ITER)
+                        MOVE T-TASKID TO COM-FIRST-TASKID
+                    ELSE
+                        MOVE '____________________________________'
+                          TO POLEO(ITER)
+                    END-IF
+                 END-PERFORM
+              ELSE
+      * FIRST READNEXT FAILED
+                 MOVE ERROR-MSG TO MSGO
+              END-IF
+           ELSE
+              MOVE ERROR-MSG TO MSGO
+           END-IF
+           MOVE 'D' TO WHAT-MAP-FLAG
+           PERFORM SEND-THE-MAP-PARA
+           PERFORM ENDBR-PARA
+           EXIT.
+       FIND-PREV-OWN-TASK-PARA.
+           MOVE 'N' TO IF-STARTBR-CORRECT
+           MOVE 'N' TO IF-FOUND-THIS-TIME
+           PERFORM UNTIL STARTBR-CORRECT
+              EXEC CICS READPREV FILE('TASKS')
+              RIDFLD(T-TASKID)
+              RESP(RESPCODE)
+              INTO(FS-TASKS)
+              END-EXEC
+              EVALUATE RESPCODE
+              WHEN DFHRESP(NORMAL)
+                  IF T-USERNAME = COM-USERNAME THEN
+                      MOVE 'Y' TO IF-FOUND-THIS-TIME
+                      MOVE 'Y' TO IF-STARTBR-CORRECT
+                  END-IF
+              WHEN OTHER
+                  MOVE 'Y' TO IF-STARTBR-CORRECT
+              END-EVALUATE
+           END-PERFORM
+           EXIT.
