@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBTMO.
+      * SHARED SESSION-TIMEOUT CHECK, LINK'D FROM ANY TRANSACTION THAT
+      * CARRIES A LOGIN DATE/TIME IN ITS OWN COMMAREA (USLOGP, MAINMAPP,
+      * USSHOWP, USMAINP). SAME "PLAIN SUBPROGRAM" SHAPE AS SUBLOG -
+      * CALLER PASSES IN THE LOGIN TIMESTAMP AND GETS BACK A Y/N
+      * VERDICT.
+      *
+      * A DIFFERENT CICS DATE (EIBDATE) FROM THE LOGIN DATE MEANS THE
+      * TERMINAL HAS BEEN SITTING SINCE AT LEAST YESTERDAY - TREATED AS
+      * EXPIRED WITHOUT NEEDING TO DO DATE ARITHMETIC. OTHERWISE THE
+      * ELAPSED SECONDS SINCE LOGIN ARE COMPARED AGAINST MAX-SESSION-SECS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MAX-SESSION-SECS PIC 9(6) VALUE 014400.
+       01 WS-TIME-BREAKDOWN.
+           05 WS-BD-NUM PIC 9(7).
+           05 WS-BD-PARTS REDEFINES WS-BD-NUM.
+               10 FILLER PIC 9.
+               10 WS-BD-HH PIC 99.
+               10 WS-BD-MM PIC 99.
+               10 WS-BD-SS PIC 99.
+       01 WS-LOGIN-SECS PIC 9(6).
+       01 WS-NOW-SECS PIC 9(6).
+       01 WS-ELAPSED-SECS PIC S9(7).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 SUB-LOGIN-DATE PIC 9(7).
+           05 SUB-LOGIN-TIME PIC 9(7).
+           05 SUB-TIMEOUT-STATUS PIC X.
+               88 SUB-SESSION-EXPIRED VALUE 'Y'.
+               88 SUB-SESSION-OK VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN.
+           IF EIBDATE NOT = SUB-LOGIN-DATE THEN
+               MOVE 'Y' TO SUB-TIMEOUT-STATUS
+           ELSE
+               MOVE SUB-LOGIN-TIME TO WS-BD-NUM
+               COMPUTE WS-LOGIN-SECS =
+                   WS-BD-HH * 3600 + WS-BD-MM * 60 + WS-BD-SS
+               MOVE EIBTIME TO WS-BD-NUM
+               COMPUTE WS-NOW-SECS =
+                   WS-BD-HH * 3600 + WS-BD-MM * 60 + WS-BD-SS
+               COMPUTE WS-ELAPSED-SECS = WS-NOW-SECS - WS-LOGIN-SECS
+               IF WS-ELAPSED-SECS < 0 OR
+                  WS-ELAPSED-SECS > MAX-SESSION-SECS THEN
+                   MOVE 'Y' TO SUB-TIMEOUT-STATUS
+               ELSE
+                   MOVE 'N' TO SUB-TIMEOUT-STATUS
+               END-IF
+           END-IF
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.
