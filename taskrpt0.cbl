@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TASKRPT0.
+      * NIGHTLY BATCH REPORT - LISTS EVERY TASKS RECORD GROUPED BY
+      * T-USERNAME WITH A TASK COUNT PER USER, SO THE SHIFT LEAD HAS
+      * A PRINTED WORKLIST EACH MORNING.
+      * THE LIVE TASKS FILE IS KEYED ON T-TASKID SO IT IS SORTED INTO
+      * USERNAME SEQUENCE BEFORE THE REPORT IS PRODUCED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASKS-FILE ASSIGN TO TASKSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS T-TASKID
+               FILE STATUS IS WS-TASKS-STATUS.
+           SELECT SORT-WORK ASSIGN TO SORTWK.
+           SELECT REPORT-FILE ASSIGN TO REPTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASKS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TASKSREC.
+       SD  SORT-WORK.
+       01  SRT-TASK-REC.
+           05 SRT-USERNAME PIC X(20).
+           05 SRT-TASKID PIC X(10).
+           05 SRT-TASKVALUE PIC X(180).
+           05 SRT-DESC REDEFINES SRT-TASKVALUE.
+               10 SRT-DESC-1 PIC X(45).
+               10 SRT-DESC-2 PIC X(45).
+               10 SRT-DESC-3 PIC X(45).
+               10 SRT-DESC-4 PIC X(45).
+           05 SRT-STATUS PIC X(1).
+           05 SRT-PRIORITY PIC X(1).
+           05 SRT-DUEDATE PIC X(8).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-TASKS-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EOF-FLAG PIC X.
+           88 END-OF-TASKS VALUE 'Y'.
+       01 WS-HEADINGS.
+           05 WS-TITLE1 PIC X(80) VALUE
+              'DAILY TASK ASSIGNMENT LISTING BY USER'.
+           05 WS-TITLE2 PIC X(80) VALUE
+              'USERNAME             TASKID     ST PR DUEDATE  DESCRIPTIO
+      -    'N'.
+       01 WS-DETAIL-LINE.
+           05 DL-USERNAME PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DL-TASKID PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 DL-STATUS PIC X(1).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 DL-PRIORITY PIC X(1).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 DL-DUEDATE PIC X(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DL-DESC PIC X(30).
+       01 WS-CONT-LINE.
+           05 FILLER PIC X(48) VALUE SPACE.
+           05 CL-DESC PIC X(30).
+       01 WS-USER-TOTAL-LINE.
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 UT-LABEL PIC X(10) VALUE 'TASKS FOR '.
+           05 UT-USERNAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 UT-LABEL2 PIC X(7) VALUE '- TOTAL'.
+           05 UT-COUNT PIC ZZZ9.
+       01 WS-BREAK-USERNAME PIC X(20).
+       01 WS-USER-COUNT PIC 9(4) VALUE 0.
+       01 WS-FIRST-GROUP PIC X VALUE 'Y'.
+           88 FIRST-GROUP VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00' THEN
+               DISPLAY 'TASKRPT0 OPEN FAILED FOR REPORT-FILE - STATUS '
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-TITLE1 TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-PARA
+           MOVE WS-TITLE2 TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-PARA
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-USERNAME SRT-TASKID
+               INPUT PROCEDURE IS 1000-TRANSFER-TASKS
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+           IF WS-USER-COUNT > 0 THEN
+               PERFORM 2100-WRITE-USER-TOTAL
+           END-IF
+           CLOSE REPORT-FILE
+           GOBACK.
+       1000-TRANSFER-TASKS.
+           OPEN INPUT TASKS-FILE
+           IF WS-TASKS-STATUS NOT = '00' THEN
+               DISPLAY 'TASKRPT0 OPEN FAILED FOR TASKS-FILE - STATUS '
+                   WS-TASKS-STATUS
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL END-OF-TASKS
+               READ TASKS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE T-USERNAME TO SRT-USERNAME
+                       MOVE T-TASKID TO SRT-TASKID
+                       MOVE T-TASKVALUE TO SRT-TASKVALUE
+                       MOVE T-STATUS TO SRT-STATUS
+                       MOVE T-PRIORITY TO SRT-PRIORITY
+                       MOVE T-DUEDATE TO SRT-DUEDATE
+                       RELEASE SRT-TASK-REC
+               END-READ
+           END-PERFORM
+           CLOSE TASKS-FILE
+           EXIT.
+       2000-PRODUCE-REPORT.
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL END-OF-TASKS
+               RETURN SORT-WORK
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2200-PROCESS-ONE-TASK
+               END-RETURN
+           END-PERFORM
+           EXIT.
+       2200-PROCESS-ONE-TASK.
+           IF NOT FIRST-GROUP AND SRT-USERNAME NOT = WS-BREAK-USERNAME
+               PERFORM 2100-WRITE-USER-TOTAL
+           END-IF
+           IF FIRST-GROUP OR SRT-USERNAME NOT = WS-BREAK-USERNAME
+               MOVE SRT-USERNAME TO WS-BREAK-USERNAME
+               MOVE 0 TO WS-USER-COUNT
+               MOVE 'N' TO WS-FIRST-GROUP
+           END-IF
+           ADD 1 TO WS-USER-COUNT
+           MOVE SRT-USERNAME TO DL-USERNAME
+           MOVE SRT-TASKID TO DL-TASKID
+           MOVE SRT-STATUS TO DL-STATUS
+           MOVE SRT-PRIORITY TO DL-PRIORITY
+           MOVE SRT-DUEDATE TO DL-DUEDATE
+           MOVE SRT-DESC-1(1:30) TO DL-DESC
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-PARA
+      * THE DESCRIPTION IS FOUR SEPARATE 45-BYTE SEGMENTS, NOT ONE
+      * RUN-TOGETHER BLOB - PRINT WHICHEVER OF SEGMENTS 2-4 WERE USED
+      * AS THEIR OWN INDENTED CONTINUATION LINES
+           IF SRT-DESC-2 NOT = SPACES THEN
+               MOVE SRT-DESC-2(1:30) TO CL-DESC
+               MOVE WS-CONT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE-PARA
+           END-IF
+           IF SRT-DESC-3 NOT = SPACES THEN
+               MOVE SRT-DESC-3(1:30) TO CL-DESC
+               MOVE WS-CONT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE-PARA
+           END-IF
+           IF SRT-DESC-4 NOT = SPACES THEN
+               MOVE SRT-DESC-4(1:30) TO CL-DESC
+               MOVE WS-CONT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE-PARA
+           END-IF
+           EXIT.
+       2100-WRITE-USER-TOTAL.
+           MOVE WS-BREAK-USERNAME TO UT-USERNAME
+           MOVE WS-USER-COUNT TO UT-COUNT
+           MOVE WS-USER-TOTAL-LINE TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-PARA
+           MOVE SPACE TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE-PARA
+           EXIT.
+       WRITE-REPORT-LINE-PARA.
+      * AN UNATTENDED OVERNIGHT JOB MUST NOT REPORT "CLEAN" ON A
+      * DISK-FULL OR OTHER I/O FAILURE THAT TRUNCATED THE OUTPUT
+           WRITE REPORT-LINE
+           IF WS-REPORT-STATUS NOT = '00' THEN
+               DISPLAY 'TASKRPT0 REPORT WRITE FAILED - STATUS '
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           EXIT.
